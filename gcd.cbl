@@ -1,7 +1,25 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. GCD.
         ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT GCD-TXN-FILE ASSIGN TO 'GCDTXN'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-TXN-STATUS.
+
+            SELECT GCD-RPT-FILE ASSIGN TO 'GCDRPT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  GCD-TXN-FILE.
+        01  GCD-TXN-RECORD.
+            05 TXN-NUM1 PIC 9(5).
+            05 TXN-NUM2 PIC 9(5).
+
+        FD  GCD-RPT-FILE.
+        01  GCD-RPT-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
 
         77 NUM1 PIC 9(5) VALUE ZEROS.
@@ -11,19 +29,115 @@
         77 GCD PIC 9(5) VALUE ZEROES.
         77 VAR PIC X(4) VALUE 'TRUE'.
 
+      * original pair, kept aside because CALC-GCD destroys NUM1
+      * and NUM2 as it reduces them, but LCM needs the originals
+        77 ORIG-NUM1 PIC 9(5) VALUE ZEROES.
+        77 ORIG-NUM2 PIC 9(5) VALUE ZEROES.
+        77 LCM PIC 9(10) VALUE ZEROES.
+
+        77 WS-TXN-STATUS PIC XX.
+        77 WS-CALC-ERROR-SW PIC X VALUE 'N'.
+           88 CALC-ERROR VALUE 'Y'.
+
+      * CALC-GCD recurses through GO TO CALC-GCD as the pair
+      * reduces; a bad input pair should never be able to hang
+      * the job, so the number of reductions is capped
+        77 WS-ITER-COUNT PIC 9(5) VALUE ZEROES.
+        77 WS-ITER-MAX PIC 9(5) VALUE 1000.
+
+      * set environment variable GCDTRACE to Y to have CALC-GCD
+      * display each reduction step as NUM1/NUM2 converge
+        77 WS-TRACE-SW PIC X(01) VALUE 'N'.
+           88 TRACE-IS-ON VALUE 'Y'.
+
+        01  RPT-DETAIL-LINE.
+            05 RPT-NUM1    PIC Z(4)9.
+            05 FILLER      PIC X(03) VALUE SPACES.
+            05 RPT-NUM2    PIC Z(4)9.
+            05 FILLER      PIC X(03) VALUE SPACES.
+            05 RPT-GCD     PIC Z(4)9.
+            05 FILLER      PIC X(03) VALUE SPACES.
+            05 RPT-LCM     PIC Z(9)9.
+            05 FILLER      PIC X(03) VALUE SPACES.
+            05 RPT-STATUS  PIC X(20).
+
        PROCEDURE DIVISION.
 
-           PERFORM PROC.
-           DISPLAY 'GCD = ' GCD.
+           ACCEPT WS-TRACE-SW FROM ENVIRONMENT 'GCDTRACE'.
+
+           OPEN INPUT GCD-TXN-FILE.
+           IF WS-TXN-STATUS = '00'
+               PERFORM BATCH-RUN
+               CLOSE GCD-TXN-FILE
+           ELSE
+      * no transaction file supplied - fall back to the original
+      * single hardcoded pair so this program still runs stand
+      * alone for lot-sizing spot checks
+               PERFORM PROC
+               DISPLAY 'GCD = ' GCD
+               DISPLAY 'LCM = ' LCM
+           END-IF.
+
            STOP RUN.
 
+       BATCH-RUN.
+           OPEN OUTPUT GCD-RPT-FILE.
+
+           PERFORM READ-TXN-RECORD.
+           PERFORM UNTIL WS-TXN-STATUS NOT = '00'
+               MOVE TXN-NUM1 TO NUM1
+               MOVE TXN-NUM2 TO NUM2
+               PERFORM PROC-PAIR
+               PERFORM WRITE-RPT-RECORD
+               PERFORM READ-TXN-RECORD
+           END-PERFORM.
+
+           CLOSE GCD-RPT-FILE.
+
+       READ-TXN-RECORD.
+           READ GCD-TXN-FILE
+               AT END
+                   MOVE '10' TO WS-TXN-STATUS
+           END-READ.
+
        PROC.
            MOVE 1000 to NUM1.
            MOVE 256 TO NUM2.
+           PERFORM PROC-PAIR.
+
+      * drive one NUM1/NUM2 pair through CALC-GCD and derive LCM
+      * from the original pair and the resulting GCD
+       PROC-PAIR.
+           MOVE NUM1 TO ORIG-NUM1.
+           MOVE NUM2 TO ORIG-NUM2.
+           MOVE ZEROES TO LCM.
+           MOVE 'N' TO WS-CALC-ERROR-SW.
+           MOVE ZEROES TO WS-ITER-COUNT.
 
-           PERFORM CALC-GCD.
+           IF NUM1 = 0 OR NUM2 = 0
+               DISPLAY 'GCD: ZERO OPERAND REJECTED - NUM1=' NUM1
+                   ' NUM2=' NUM2
+               MOVE 'Y' TO WS-CALC-ERROR-SW
+           ELSE
+               PERFORM CALC-GCD THRU PRINT-RESULT
+               IF NOT CALC-ERROR
+                   COMPUTE LCM = (ORIG-NUM1 * ORIG-NUM2) / GCD
+               END-IF
+           END-IF.
 
        CALC-GCD.
+           ADD 1 TO WS-ITER-COUNT.
+           IF WS-ITER-COUNT > WS-ITER-MAX
+               DISPLAY 'GCD: ITERATION LIMIT EXCEEDED FOR NUM1='
+                   ORIG-NUM1 ' NUM2=' ORIG-NUM2
+               MOVE 'Y' TO WS-CALC-ERROR-SW
+               GO TO PRINT-RESULT
+           END-IF.
+
+           IF TRACE-IS-ON
+               DISPLAY 'GCD TRACE: NUM1=' NUM1 ' NUM2=' NUM2
+           END-IF.
+
            IF VAR = 'TRUE' THEN
                IF NUM1 > NUM2 GO TO NUM1-LARGER
                IF NUM2 <= NUM1 GO TO NUM2-LARGER
@@ -52,4 +166,18 @@
               GO TO CALC-GCD.
 
          PRINT-RESULT.
-           DISPLAY 'GCD = ' GCD.
+           CONTINUE.
+
+       WRITE-RPT-RECORD.
+           MOVE ORIG-NUM1 TO RPT-NUM1.
+           MOVE ORIG-NUM2 TO RPT-NUM2.
+           IF CALC-ERROR
+               MOVE ZEROES TO RPT-GCD
+               MOVE ZEROES TO RPT-LCM
+               MOVE 'REJECTED' TO RPT-STATUS
+           ELSE
+               MOVE GCD TO RPT-GCD
+               MOVE LCM TO RPT-LCM
+               MOVE 'OK' TO RPT-STATUS
+           END-IF.
+           WRITE GCD-RPT-LINE FROM RPT-DETAIL-LINE.
