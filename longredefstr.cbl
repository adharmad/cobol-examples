@@ -5,9 +5,19 @@
                01 STR PIC X(10).
                01 NUM PIC 9(10) REDEFINES STR.
 
+               COPY NUMCHKW.
+
        PROCEDURE DIVISION.
        MOVE '12345' TO STR.
-       DISPLAY "NUM: *"NUM "*".
+
+       MOVE STR TO NUM-CHK-RAW-BYTES(1:10).
+       MOVE 10 TO NUM-CHK-LEN.
+       PERFORM VALIDATE-NUMERIC-BYTES.
+       IF NUM-CHK-IS-VALID
+           DISPLAY "NUM: *"NUM "*"
+       ELSE
+           DISPLAY "STR IS NOT VALID UNSIGNED NUMERIC DATA"
+       END-IF.
        DISPLAY "STR: *"STR "*".
 
        DISPLAY '--------------'.
@@ -15,3 +25,7 @@
        DISPLAY "NUM: *"NUM "*".
        DISPLAY "STR: *"STR "*".
        DISPLAY '--------------'.
+
+       STOP RUN.
+
+       COPY NUMCHKP.
