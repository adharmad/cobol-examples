@@ -3,24 +3,182 @@
         ENVIRONMENT DIVISION.
         configuration section.
         special-names. decimal-point is comma.
+
+        input-output section.
+        file-control.
+            select locale-file assign to 'LOCALE'
+                organization is line sequential
+                file status is ws-locale-status.
+
         DATA DIVISION.
+        file section.
+        fd  locale-file.
+        01  locale-record pic x(01).
+
         WORKING-STORAGE SECTION.
+           01 ws-locale-status pic xx.
            01 cab-data pic 99/99/9999.
            01 cab-data-1 pic 99/09/0999.
            01 salary pic zzz.zz9,99.
            01 cnpj pic 9(8)/9(4).99.
            01 f1 pic 99.9,9.
+
+      * unformatted view of the 14 cnpj digits (12 base digits plus
+      * the 2 check digits) used to run the mod-11 validation before
+      * the edited cnpj field above is trusted
+           01 cnpj-raw pic 9(14).
+           01 cnpj-digit-tbl redefines cnpj-raw.
+              05 cnpj-digit pic 9 occurs 14 times.
+
+           01 cnpj-weights-1.
+              05 pic 9 value 5.
+              05 pic 9 value 4.
+              05 pic 9 value 3.
+              05 pic 9 value 2.
+              05 pic 9 value 9.
+              05 pic 9 value 8.
+              05 pic 9 value 7.
+              05 pic 9 value 6.
+              05 pic 9 value 5.
+              05 pic 9 value 4.
+              05 pic 9 value 3.
+              05 pic 9 value 2.
+           01 cnpj-weight-tbl-1-r redefines cnpj-weights-1.
+              05 cnpj-weight-1 pic 9 occurs 12 times.
+
+           01 cnpj-weights-2.
+              05 pic 9 value 6.
+              05 pic 9 value 5.
+              05 pic 9 value 4.
+              05 pic 9 value 3.
+              05 pic 9 value 2.
+              05 pic 9 value 9.
+              05 pic 9 value 8.
+              05 pic 9 value 7.
+              05 pic 9 value 6.
+              05 pic 9 value 5.
+              05 pic 9 value 4.
+              05 pic 9 value 3.
+              05 pic 9 value 2.
+           01 cnpj-weight-tbl-2-r redefines cnpj-weights-2.
+              05 cnpj-weight-2 pic 9 occurs 13 times.
+
+           01 ws-cnpj-idx pic 9(02) comp.
+           01 ws-cnpj-sum pic 9(04) comp.
+           01 ws-cnpj-remainder pic 9(02) comp.
+           01 ws-cnpj-check-1 pic 9(01).
+           01 ws-cnpj-check-2 pic 9(01).
+           01 ws-cnpj-valid-sw pic x(01) value 'Y'.
+              88 cnpj-is-valid value 'Y'.
+
+      * locale switch for the comma-decimal edited fields above -
+      * 'b' is the compiled-in brazilian decimal-point is comma
+      * setting, 'u' swaps punctuation on display so a us-locale
+      * caller sees a period decimal point without recompiling
+           01 ws-locale-cd pic x(01) value 'b'.
+              88 locale-is-brazil value 'b'.
+              88 locale-is-us value 'u'.
+           01 salary-display pic x(10).
+           01 f1-display pic x(06).
+
         PROCEDURE DIVISION.
         PROC.
+           perform READ-LOCALE-SWITCH.
+
            move 19022024 to cab-data.
            move 032024 to cab-data-1.
            move 12345,67 to salary.
-           move 12345678 to cnpj.
            move 21,5 to f1.
 
+           move 12345678000195 to cnpj-raw.
+           perform VALIDATE-CNPJ.
+           if cnpj-is-valid
+              move cnpj-raw to cnpj
+              display cnpj
+           else
+              display 'INVALID CNPJ: ' cnpj-raw
+           end-if.
+
            display cab-data.
            display cab-data-1.
-           display salary.
-           display cnpj.
-           display f1.
+           move salary to salary-display.
+           move f1 to f1-display.
+           if locale-is-us
+              perform SWAP-DECIMAL-CHARS-SALARY
+              perform SWAP-DECIMAL-CHARS-F1
+           end-if.
+           display salary-display.
+           display f1-display.
         stop run.
+
+      * reads the optional LOCALE control record, one character 'b'
+      * or 'u', to decide whether the comma-decimal fields above get
+      * swapped to a period-decimal format before they're displayed
+        READ-LOCALE-SWITCH.
+           open input locale-file.
+           if ws-locale-status = '00'
+              read locale-file
+                 not at end
+                    move locale-record to ws-locale-cd
+              end-read
+              close locale-file
+           end-if.
+
+      * swaps the comma/period punctuation on an already-edited
+      * comma-decimal field for a us-locale caller, without a second
+      * compile under a different decimal-point setting.  the period
+      * is moved out of the way to a placeholder first so the comma-
+      * to-period and period-to-comma swaps don't collide
+        SWAP-DECIMAL-CHARS-SALARY.
+           inspect salary-display replacing all '.' by '~'.
+           inspect salary-display replacing all ',' by '.'.
+           inspect salary-display replacing all '~' by ','.
+
+        SWAP-DECIMAL-CHARS-F1.
+           inspect f1-display replacing all '.' by '~'.
+           inspect f1-display replacing all ',' by '.'.
+           inspect f1-display replacing all '~' by ','.
+
+      * mod-11 check-digit validation for a Brazilian CNPJ.  the
+      * first 12 digits of CNPJ-RAW are the base number and the
+      * last 2 digits are the check digits being verified
+        VALIDATE-CNPJ.
+           move 'Y' to ws-cnpj-valid-sw.
+           perform COMPUTE-CNPJ-CHECK-1.
+           perform COMPUTE-CNPJ-CHECK-2.
+           if ws-cnpj-check-1 not = cnpj-digit(13)
+              or ws-cnpj-check-2 not = cnpj-digit(14)
+              move 'N' to ws-cnpj-valid-sw
+           end-if.
+
+        COMPUTE-CNPJ-CHECK-1.
+           move zero to ws-cnpj-sum.
+           perform varying ws-cnpj-idx from 1 by 1
+                   until ws-cnpj-idx > 12
+              compute ws-cnpj-sum = ws-cnpj-sum +
+                  cnpj-digit(ws-cnpj-idx) * cnpj-weight-1(ws-cnpj-idx)
+           end-perform.
+           divide ws-cnpj-sum by 11 giving ws-cnpj-idx
+               remainder ws-cnpj-remainder.
+           if ws-cnpj-remainder < 2
+              move 0 to ws-cnpj-check-1
+           else
+              compute ws-cnpj-check-1 = 11 - ws-cnpj-remainder
+           end-if.
+
+        COMPUTE-CNPJ-CHECK-2.
+           move zero to ws-cnpj-sum.
+           perform varying ws-cnpj-idx from 1 by 1
+                   until ws-cnpj-idx > 12
+              compute ws-cnpj-sum = ws-cnpj-sum +
+                  cnpj-digit(ws-cnpj-idx) * cnpj-weight-2(ws-cnpj-idx)
+           end-perform.
+           compute ws-cnpj-sum = ws-cnpj-sum +
+               ws-cnpj-check-1 * cnpj-weight-2(13).
+           divide ws-cnpj-sum by 11 giving ws-cnpj-idx
+               remainder ws-cnpj-remainder.
+           if ws-cnpj-remainder < 2
+              move 0 to ws-cnpj-check-2
+           else
+              compute ws-cnpj-check-2 = 11 - ws-cnpj-remainder
+           end-if.
