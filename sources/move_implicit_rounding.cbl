@@ -8,11 +8,39 @@
        01  AA PIC 9(07)V99.
        01  BB PIC 9(07)V9(07).
 
+      * RND-MODE picks how MOVE-BB-TO-AA-ROUNDED handles the five
+      * fractional digits BB carries beyond AA's precision, instead
+      * of a plain MOVE silently truncating them.  set at runtime
+      * from the MOVERNDMODE environment variable ('T'/'N'/'B') -
+      * defaults to NEAREST-AWAY-FROM-ZERO if unset or unrecognized.
+       01  RND-MODE                   PIC X(01) VALUE 'N'.
+           88  RND-TRUNCATE                    VALUE 'T'.
+           88  RND-NEAREST                     VALUE 'N'.
+           88  RND-BANKERS                     VALUE 'B'.
+
        PROCEDURE DIVISION.
 
-           MOVE 6.022 TO BB.
-           MOVE BB TO AA.
+           MOVE 6.025 TO BB.
+
+           ACCEPT RND-MODE FROM ENVIRONMENT 'MOVERNDMODE'.
+           IF NOT RND-TRUNCATE AND NOT RND-NEAREST AND NOT RND-BANKERS
+               SET RND-NEAREST TO TRUE
+           END-IF.
+           PERFORM MOVE-BB-TO-AA-ROUNDED.
            DISPLAY AA.
            DISPLAY BB.
 
        STOP RUN.
+
+      * MOVE-BB-TO-AA-ROUNDED - moves BB's 9(07)V9(07) value into
+      * AA's 9(07)V99 under whichever rounding mode RND-MODE selects.
+       MOVE-BB-TO-AA-ROUNDED.
+           EVALUATE TRUE
+               WHEN RND-TRUNCATE
+                   COMPUTE AA ROUNDED MODE IS TRUNCATION = BB
+               WHEN RND-BANKERS
+                   COMPUTE AA ROUNDED MODE IS NEAREST-EVEN = BB
+               WHEN OTHER
+                   COMPUTE AA ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                       = BB
+           END-EVALUATE.
