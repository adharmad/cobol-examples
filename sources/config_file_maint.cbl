@@ -0,0 +1,155 @@
+      * maintenance program for CONFIG-FILE - adds, changes, and
+      * deletes ABCD-RECORD entries so an environment configuration
+      * entry no longer has to be maintained by an off system file
+      * edit
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONFIG-FILE-MAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILEIN ASSIGN TO 'CONFIG-FILE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY   IS ABCD-KEY
+               FILE STATUS IS WS-FILEIN-STATUS.
+
+           SELECT MNT-TXN-FILE ASSIGN TO 'CFGMAINT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT MNT-RPT-FILE ASSIGN TO 'CFGMAINTRPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILEIN.
+           COPY ABCDCOPY.
+
+       FD  MNT-TXN-FILE.
+       01  MNT-TXN-RECORD.
+           05 MNT-ACTION               PIC X(01).
+              88 MNT-ACTION-ADD        VALUE 'A'.
+              88 MNT-ACTION-CHANGE     VALUE 'C'.
+              88 MNT-ACTION-DELETE     VALUE 'D'.
+           05 MNT-KEY.
+               10 MNT-SYSTEM-ID        PIC X(03).
+               10 MNT-SUBSYS-ID        PIC X(04).
+               10 MNT-SEQ-NR           PIC 9(05).
+           05 MNT-ENVIRON-TYP          PIC X(01).
+           05 MNT-DESCRIPTION          PIC X(30).
+
+       FD  MNT-RPT-FILE.
+       01  MNT-RPT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILEIN-STATUS            PIC XX.
+       01  WS-TXN-STATUS               PIC XX.
+       01  WS-TODAY                    PIC 9(08).
+
+       01  RPT-DETAIL-LINE.
+           05 RPT-ACTION                PIC X(01).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 RPT-KEY                   PIC X(12).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 RPT-RESULT                PIC X(40).
+
+       PROCEDURE DIVISION.
+           PERFORM MAIN-PROCEDURE.
+           STOP RUN.
+
+       MAIN-PROCEDURE.
+           OPEN INPUT MNT-TXN-FILE.
+           IF WS-TXN-STATUS NOT = '00'
+               DISPLAY 'CONFIG-FILE-MAINT: NO CFGMAINT TRANSACTIONS '
+                   'SUPPLIED'
+           ELSE
+               ACCEPT WS-TODAY FROM DATE YYYYMMDD
+               OPEN I-O FILEIN
+               OPEN OUTPUT MNT-RPT-FILE
+
+               PERFORM READ-TXN-RECORD
+               PERFORM UNTIL WS-TXN-STATUS NOT = '00'
+                   PERFORM PROCESS-TXN-RECORD
+                   PERFORM READ-TXN-RECORD
+               END-PERFORM
+
+               CLOSE FILEIN
+               CLOSE MNT-RPT-FILE
+           END-IF.
+           CLOSE MNT-TXN-FILE.
+
+       READ-TXN-RECORD.
+           READ MNT-TXN-FILE
+               AT END
+                   MOVE '10' TO WS-TXN-STATUS
+           END-READ.
+
+       PROCESS-TXN-RECORD.
+           MOVE MNT-SYSTEM-ID TO ABCD-SYSTEM-ID.
+           MOVE MNT-SUBSYS-ID TO ABCD-SUBSYS-ID.
+           MOVE MNT-SEQ-NR TO ABCD-SEQ-NR.
+
+           EVALUATE TRUE
+               WHEN MNT-ACTION-ADD
+                   PERFORM ADD-RECORD
+               WHEN MNT-ACTION-CHANGE
+                   PERFORM CHANGE-RECORD
+               WHEN MNT-ACTION-DELETE
+                   PERFORM DELETE-RECORD
+               WHEN OTHER
+                   MOVE 'INVALID ACTION CODE' TO RPT-RESULT
+                   PERFORM WRITE-RPT-RECORD
+           END-EVALUATE.
+
+       ADD-RECORD.
+           MOVE MNT-ENVIRON-TYP TO ABCD-ENVIRON-TYP.
+           MOVE MNT-DESCRIPTION TO ABCD-DESCRIPTION.
+           MOVE WS-TODAY TO ABCD-LAST-UPD-DATE.
+           WRITE ABCD-RECORD
+               INVALID KEY
+                   MOVE 'ADD FAILED - KEY ALREADY EXISTS' TO
+                       RPT-RESULT
+               NOT INVALID KEY
+                   MOVE 'ADDED' TO RPT-RESULT
+           END-WRITE.
+           PERFORM WRITE-RPT-RECORD.
+
+       CHANGE-RECORD.
+           READ FILEIN
+               INVALID KEY
+                   MOVE 'CHANGE FAILED - KEY NOT FOUND' TO
+                       RPT-RESULT
+               NOT INVALID KEY
+                   MOVE MNT-ENVIRON-TYP TO ABCD-ENVIRON-TYP
+                   MOVE MNT-DESCRIPTION TO ABCD-DESCRIPTION
+                   MOVE WS-TODAY TO ABCD-LAST-UPD-DATE
+                   REWRITE ABCD-RECORD
+                       INVALID KEY
+                           MOVE 'CHANGE FAILED ON REWRITE' TO
+                               RPT-RESULT
+                       NOT INVALID KEY
+                           MOVE 'CHANGED' TO RPT-RESULT
+                   END-REWRITE
+           END-READ.
+           PERFORM WRITE-RPT-RECORD.
+
+       DELETE-RECORD.
+           READ FILEIN
+               INVALID KEY
+                   MOVE 'DELETE FAILED - KEY NOT FOUND' TO
+                       RPT-RESULT
+               NOT INVALID KEY
+                   DELETE FILEIN RECORD
+                       INVALID KEY
+                           MOVE 'DELETE FAILED' TO RPT-RESULT
+                       NOT INVALID KEY
+                           MOVE 'DELETED' TO RPT-RESULT
+                   END-DELETE
+           END-READ.
+           PERFORM WRITE-RPT-RECORD.
+
+       WRITE-RPT-RECORD.
+           MOVE MNT-ACTION TO RPT-ACTION.
+           MOVE ABCD-KEY TO RPT-KEY.
+           WRITE MNT-RPT-LINE FROM RPT-DETAIL-LINE.
