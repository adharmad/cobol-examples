@@ -1,35 +1,81 @@
-      * SEARCH statement
+      * SEARCH statement - CODE-TABLE is loaded from the CODEREF
+      * reference file so the lookup below checks against our real
+      * code list.  the table is only ever partly filled (WS-TABLE-
+      * COUNT of the 10 OCCURS slots), so the lookup below bounds
+      * itself to that count and searches sequentially rather than
+      * using SEARCH ALL, which would require every one of the 10
+      * slots - including the unused, SPACES-filled tail - to already
+      * be in ascending CODE-DATA order
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SEARCH.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CODE-REF-FILE ASSIGN TO 'CODEREF'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CODEREF-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CODE-REF-FILE.
+       01  CODE-REF-RECORD.
+           05  CODE-REF-DATA        PIC X(04).
+           05  CODE-REF-NUM         PIC 9(04).
+           05  CODE-REF-DESC        PIC X(20).
+
        WORKING-STORAGE SECTION.
 
          01 IDX1 PIC 9(04) VALUE 1.
-         01 STR1 REDEFINES IDX1 PIC X(04).
+         01 WS-CODEREF-STATUS PIC XX.
+         01 WS-TABLE-COUNT PIC 9(04) VALUE ZEROES.
 
          01  CODE-TABLE-OBJ.
              05  CODE-TABLE OCCURS 10 TIMES
                       INDEXED BY IDX.
                   10  CODE-DATA PIC  X(04).
                   10  CODE-NUM PIC S9(04) COMP.
+                  10  CODE-DESC PIC  X(20).
 
        PROCEDURE DIVISION.
 
-           PERFORM VARYING IDX1 FROM 1 BY 1 UNTIL IDX1 > 10
-               MOVE STR1 TO CODE-DATA(IDX1)
-           END-PERFORM.
+           PERFORM LOAD-CODE-TABLE.
 
-           PERFORM VARYING IDX1 FROM 1 BY 1 UNTIL IDX1 > 10
-               DISPLAY ':' CODE-DATA(IDX1) ':'
+           PERFORM VARYING IDX1 FROM 1 BY 1 UNTIL IDX1 > WS-TABLE-COUNT
+               DISPLAY ':' CODE-DATA(IDX1) ': ' CODE-DESC(IDX1)
            END-PERFORM.
 
            SET IDX TO 1.
-
-           SEARCH CODE-TABLE
+           SEARCH CODE-TABLE VARYING IDX
               AT END DISPLAY 'NOT FOUND'
-              WHEN CODE-DATA (IDX) EQUALS '0005'
-                 DISPLAY 'FOUND IDX = ' IDX
+              WHEN IDX > WS-TABLE-COUNT
+                 DISPLAY 'NOT FOUND'
+              WHEN CODE-DATA (IDX) = '0005'
+                 DISPLAY 'FOUND IDX = ' IDX ' - ' CODE-DESC(IDX)
            END-SEARCH.
 
        STOP RUN.
+
+      * populate CODE-TABLE from the CODEREF reference file
+       LOAD-CODE-TABLE.
+           OPEN INPUT CODE-REF-FILE.
+           IF WS-CODEREF-STATUS NOT = '00'
+               DISPLAY 'SEARCH: NO CODEREF ENTRIES SUPPLIED'
+           ELSE
+               PERFORM READ-CODE-REF-RECORD
+               PERFORM UNTIL WS-CODEREF-STATUS NOT = '00'
+                   OR WS-TABLE-COUNT = 10
+                   ADD 1 TO WS-TABLE-COUNT
+                   MOVE CODE-REF-DATA TO CODE-DATA(WS-TABLE-COUNT)
+                   MOVE CODE-REF-NUM TO CODE-NUM(WS-TABLE-COUNT)
+                   MOVE CODE-REF-DESC TO CODE-DESC(WS-TABLE-COUNT)
+                   PERFORM READ-CODE-REF-RECORD
+               END-PERFORM
+           END-IF.
+           CLOSE CODE-REF-FILE.
+
+       READ-CODE-REF-RECORD.
+           READ CODE-REF-FILE
+               AT END
+                   MOVE '10' TO WS-CODEREF-STATUS
+           END-READ.
