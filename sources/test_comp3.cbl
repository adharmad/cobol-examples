@@ -0,0 +1,30 @@
+      * Test COMP-3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEST-COMP3.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  STR PIC X(10).
+       01  OBJ REDEFINES STR.
+            05  NUM1    PIC S9(07)V99  COMP-3.
+            05  NUM2    PIC S9(07)V99  COMP-3.
+
+           COPY COMP3CHKW.
+
+       PROCEDURE DIVISION.
+
+      *MOVE SPACES to STR.
+           INITIALIZE STR.
+           DISPLAY ":"STR":".
+
+           MOVE STR(1:5) TO COMP3-CHK-RAW-BYTES(1:5).
+           MOVE 5 TO COMP3-CHK-LEN.
+           PERFORM VALIDATE-COMP3-OVERLAY.
+           IF COMP3-CHK-IS-VALID
+               DISPLAY ":"NUM1":"
+           END-IF.
+
+       STOP RUN.
+
+           COPY COMP3CHKP.
