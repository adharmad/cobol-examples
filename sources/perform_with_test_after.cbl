@@ -1,22 +1,63 @@
       * Perform with test after
+      * checkpointed so a rerun after an abend resumes from the last
+      * committed IDX instead of starting the loop over at 1
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PEERFORM-WITH-TEST-AFTER.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPTFIL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHKPT-FILE-RECORD           PIC 9(02).
+
        WORKING-STORAGE SECTION.
 
        01 IDX PIC 9(2).
        01 NUM1 PIC 9(10).
 
+       01  WS-CHKPT-STATUS             PIC X(02).
+       01  WS-START-IDX                PIC 9(02) VALUE 1.
+
 
        PROCEDURE DIVISION.
 
+           PERFORM READ-CHECKPOINT.
+
            PERFORM PARA1 WITH TEST AFTER
-           VARYING IDX FROM 1 BY 1
+           VARYING IDX FROM WS-START-IDX BY 1
            UNTIL NUM1 > 5.
 
        STOP RUN.
 
+      * READ-CHECKPOINT - resumes from the IDX after the last one
+      * successfully checkpointed, or from 1 if no checkpoint exists
+      * yet
+       READ-CHECKPOINT.
+           MOVE 1 TO WS-START-IDX.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       COMPUTE WS-START-IDX = CHKPT-FILE-RECORD + 1
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
        PARA1.
            DISPLAY IDX.
            MOVE IDX TO NUM1.
+           PERFORM WRITE-CHECKPOINT.
+
+      * WRITE-CHECKPOINT - commits the current IDX so a restart picks
+      * up on the next one
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE IDX TO CHKPT-FILE-RECORD.
+           WRITE CHKPT-FILE-RECORD.
+           CLOSE CHECKPOINT-FILE.
