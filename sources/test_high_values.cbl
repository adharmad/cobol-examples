@@ -6,14 +6,29 @@
        WORKING-STORAGE SECTION.
 
        01  NUM1 PIC S9(9).
+       01  NUM1-BYTES REDEFINES NUM1 PIC X(09).
+
+           COPY HVCHKW.
 
        PROCEDURE DIVISION.
 
            MOVE HIGH-VALUES TO NUM1.
+
+           MOVE NUM1-BYTES TO HV-CHK-RAW-BYTES(1:9).
+           MOVE 9 TO HV-CHK-LEN.
+           PERFORM CHECK-HIGH-VALUES-SENTINEL.
+
            DISPLAY ':' NUM1 ':'.
 
-           IF NUM1 EQUAL -1 THEN
-               DISPLAY 'YES'
+           IF HV-CHK-IS-HIGH-VALUES
+               DISPLAY 'NUM1 IS AN UNSET HIGH-VALUES SENTINEL, '
+                   'NOT A REAL -1'
+           ELSE
+               IF NUM1 EQUAL -1 THEN
+                   DISPLAY 'YES'
+               END-IF
            END-IF.
 
        STOP RUN.
+
+           COPY HVCHKP.
