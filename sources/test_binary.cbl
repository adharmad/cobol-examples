@@ -5,15 +5,29 @@
        WORKING-STORAGE SECTION.
 
        01  NUM1 PIC S9(8) BINARY.
+       01  NUM1-BYTES REDEFINES NUM1 PIC X(04).
+
+           COPY HVCHKW.
 
        PROCEDURE DIVISION.
 
            MOVE HIGH-VALUES TO NUM1.
 
-           IF NUM1 NOT EQUAL -1 THEN
-               DISPLAY 'YES'
+           MOVE NUM1-BYTES TO HV-CHK-RAW-BYTES(1:4).
+           MOVE 4 TO HV-CHK-LEN.
+           PERFORM CHECK-HIGH-VALUES-SENTINEL.
+
+           IF HV-CHK-IS-HIGH-VALUES
+               DISPLAY 'NUM1 IS AN UNSET HIGH-VALUES SENTINEL, '
+                   'NOT A REAL -1'
            ELSE
-               DISPLAY 'NO'
+               IF NUM1 NOT EQUAL -1 THEN
+                   DISPLAY 'YES'
+               ELSE
+                   DISPLAY 'NO'
+               END-IF
            END-IF.
 
        STOP RUN.
+
+           COPY HVCHKP.
