@@ -1,4 +1,26 @@
-      * SEARCH statement
+      * sorts a real input file keyed on FOO-KEY (ascending), and
+      * writes the sorted output to a report file with a
+      * record-count/control-total trailer so downstream jobs can
+      * verify the sort didn't drop or duplicate records.
+      *
+      * SORTIN can be in either of two shapes, told apart by a
+      * leading record-type marker byte ('F' or 'V') rather than by
+      * guessing from the data - a payload that happens to start
+      * with digits is not a reliable signal of which shape it is.
+      * this program detects which shape it's looking at from the
+      * first record instead of needing two separate programs
+      * (formerly TRYSORT for the fixed KEY/SEQ-NR/DATA shape and
+      * TRYSORTVAR for the variable-length KEY/DATA shape) kept in
+      * sync by hand:
+      *   FIXED    - marker 'F' followed by FOO-KEY(2) FOO-SEQ-NR(4)
+      *              FOO-DATA(94), sorted ascending on FOO-KEY with
+      *              FOO-SEQ-NR as a descending tiebreaker
+      *   VARIABLE - marker 'V' followed by FOO-KEY(2) and however
+      *              much data the line actually holds, sorted
+      *              ascending on FOO-KEY alone
+      * if SORTIN is not supplied at all, a small canned set of
+      * variable-length records is run through the sort instead, so
+      * the program still has something to demonstrate stand alone.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TRYSORT.
 
@@ -8,45 +30,226 @@
        FILE-CONTROL.
        SELECT FOO-SORT-FILE   ASSIGN TO SORTWORK.
 
+       SELECT FOO-IN-FILE ASSIGN TO 'SORTIN'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-IN-STATUS.
+
+       SELECT FOO-OUT-FILE ASSIGN TO 'SORTOUT'
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
-       SD  FOO-SORT-FILE.
+      * FOO-DATA is 98 bytes wide, not 94, so it can hold VARIABLE's
+      * full KEY(2)+DATA(98) payload without truncating the last 4
+      * bytes - FIXED only ever moves its own 94 bytes in and out of
+      * it
+       SD  FOO-SORT-FILE RECORD VARYING DEPENDING ON WS-LEN.
        01 FOO-SORT-RECORD.
           05 FOO-KEY PIC X(02).
-          05 FOO-DATA PIC X(100).
+          05 FOO-SEQ-NR PIC 9(04).
+          05 FOO-DATA PIC X(98).
+
+       FD  FOO-IN-FILE.
+       01 FOO-IN-RECORD.
+          05 FOO-IN-FORMAT-MARKER PIC X(01).
+          05 FOO-IN-PAYLOAD      PIC X(100).
+
+       FD  FOO-OUT-FILE.
+       01 FOO-OUT-RECORD PIC X(100).
 
        WORKING-STORAGE SECTION.
 
-           01 IDX1 PIC 9(02) VALUE 1.
-           01 STR1 REDEFINES IDX1 PIC X(02).
+           01 WS-IN-STATUS PIC XX.
            77 OUTPUT-SORT-AT-END PIC X.
               88 EOF-SORT-FILE VALUE "Y".
 
+           01 WS-RECORD-COUNT PIC 9(07) VALUE ZEROES.
+           01 WS-CONTROL-TOTAL PIC 9(09) VALUE ZEROES.
+
+           01 WS-LEN PIC 9(04).
+           01 WS-SCAN-IDX PIC 9(03) COMP.
+           01 WS-ACTUAL-LEN PIC 9(03) COMP.
+
+      * min/max WS-LEN observed across every record released to the
+      * sort, captured here on the input side while WS-LEN is known
+      * good - RETURN does not reliably refresh WS-LEN to each
+      * individual record's real length in this runtime (see the
+      * WRITE-SORTED-RECORD comment below), so the trailer can't rely
+      * on reading it back out on the output side
+           01 WS-MIN-LEN PIC 9(04) VALUE 9999.
+           01 WS-MAX-LEN PIC 9(04) VALUE 0.
+
+      * which of SORTIN's two record shapes this run detected, set
+      * once from the first record and held for the rest of the file
+           01 WS-FORMAT-SW PIC X(01) VALUE 'F'.
+              88 FORMAT-IS-FIXED VALUE 'F'.
+              88 FORMAT-IS-VARIABLE VALUE 'V'.
+
+      * canned demo data for a stand-alone run with no SORTIN
+           01 IDX1 PIC 9(02) VALUE 1.
+           01 STR1 REDEFINES IDX1 PIC X(02).
+           01 CONSTSTR PIC X(10) VALUE 'HELLOWORLD'.
+
+           01 TRAILER-LINE.
+              05 FILLER PIC X(15) VALUE 'RECORD COUNT = '.
+              05 TRL-RECORD-COUNT PIC Z(6)9.
+              05 FILLER PIC X(04) VALUE SPACES.
+              05 FILLER PIC X(17) VALUE 'CONTROL TOTAL = '.
+              05 TRL-CONTROL-TOTAL PIC Z(8)9.
+              05 FILLER PIC X(04) VALUE SPACES.
+              05 FILLER PIC X(10) VALUE 'MIN LEN = '.
+              05 TRL-MIN-LEN PIC Z(3)9.
+              05 FILLER PIC X(04) VALUE SPACES.
+              05 FILLER PIC X(10) VALUE 'MAX LEN = '.
+              05 TRL-MAX-LEN PIC Z(3)9.
+
        PROCEDURE DIVISION.
 
            SORT FOO-SORT-FILE
                ON ASCENDING KEY FOO-KEY
+               ON DESCENDING KEY FOO-SEQ-NR
                INPUT  PROCEDURE IS IP-PROC
               OUTPUT PROCEDURE IS OP-PROC.
 
            DISPLAY 'AFTER SORTING'.
            STOP RUN.
 
+      * feed the sort from the real SORTIN dataset, detecting its
+      * record shape from the first record read; falls back to a
+      * canned demo set when SORTIN isn't supplied at all
        IP-PROC.
+           OPEN INPUT FOO-IN-FILE.
+           IF WS-IN-STATUS NOT = '00'
+               PERFORM GENERATE-DEMO-RECORDS
+           ELSE
+               PERFORM READ-IN-RECORD
+               IF WS-IN-STATUS = '00'
+                   PERFORM DETECT-RECORD-FORMAT
+               END-IF
+               PERFORM UNTIL WS-IN-STATUS NOT = '00'
+                   PERFORM BUILD-SORT-RECORD
+                   RELEASE FOO-SORT-RECORD
+                   PERFORM READ-IN-RECORD
+               END-PERFORM
+           END-IF.
+           CLOSE FOO-IN-FILE.
+
+       READ-IN-RECORD.
+           READ FOO-IN-FILE
+               AT END
+                   MOVE '10' TO WS-IN-STATUS
+           END-READ.
+
+      * the format is told apart by FOO-IN-FORMAT-MARKER alone - the
+      * payload's own content is not a reliable signal, since a
+      * VARIABLE record's data can just as easily start with digits
+      * as a FIXED record's FOO-SEQ-NR does
+       DETECT-RECORD-FORMAT.
+           IF FOO-IN-FORMAT-MARKER = 'F'
+               SET FORMAT-IS-FIXED TO TRUE
+           ELSE
+               SET FORMAT-IS-VARIABLE TO TRUE
+           END-IF.
+
+      * LINE SEQUENTIAL pads a short input line with trailing spaces
+      * out to FOO-IN-PAYLOAD's full 100 bytes, so the line's real
+      * length has to be found by scanning back from the end
+       SCAN-RECORD-LENGTH.
+           MOVE 100 TO WS-SCAN-IDX.
+           PERFORM UNTIL WS-SCAN-IDX < 1
+                   OR FOO-IN-PAYLOAD(WS-SCAN-IDX:1) NOT = SPACE
+               SUBTRACT 1 FROM WS-SCAN-IDX
+           END-PERFORM.
+           IF WS-SCAN-IDX < 2
+               MOVE 2 TO WS-ACTUAL-LEN
+           ELSE
+               MOVE WS-SCAN-IDX TO WS-ACTUAL-LEN
+           END-IF.
+
+       BUILD-SORT-RECORD.
+           MOVE FOO-IN-PAYLOAD(1:2) TO FOO-KEY.
+           IF FORMAT-IS-FIXED
+               MOVE 100 TO WS-LEN
+               MOVE FOO-IN-PAYLOAD(3:4) TO FOO-SEQ-NR
+               MOVE FOO-IN-PAYLOAD(7:94) TO FOO-DATA
+           ELSE
+               PERFORM SCAN-RECORD-LENGTH
+               MOVE ZEROS TO FOO-SEQ-NR
+               MOVE SPACES TO FOO-DATA
+               MOVE FOO-IN-PAYLOAD(3:98) TO FOO-DATA
+               MOVE WS-ACTUAL-LEN TO WS-LEN
+           END-IF.
+           PERFORM TRACK-MIN-MAX-LEN.
+
+      * captures the smallest/largest WS-LEN seen so far, while it is
+      * still the value this program itself just set for the record
+      * about to be released
+       TRACK-MIN-MAX-LEN.
+           IF WS-LEN < WS-MIN-LEN
+               MOVE WS-LEN TO WS-MIN-LEN
+           END-IF.
+           IF WS-LEN > WS-MAX-LEN
+               MOVE WS-LEN TO WS-MAX-LEN
+           END-IF.
 
+      * builds the same canned variable-length records TRYSORTVAR
+      * used to demonstrate RECORD VARYING DEPENDING ON, for a run
+      * with no real SORTIN to read
+       GENERATE-DEMO-RECORDS.
+           DISPLAY 'TRYSORT: NO SORTIN RECORDS SUPPLIED - USING DEMO'.
+           SET FORMAT-IS-VARIABLE TO TRUE.
            PERFORM VARYING IDX1 FROM 1 BY 1 UNTIL IDX1 > 10
-              MOVE STR1 TO FOO-KEY
-              MOVE 'HELLO' TO FOO-DATA
-              MOVE STR1 TO FOO-DATA(6:2)
-              RELEASE FOO-SORT-RECORD
+               MOVE STR1 TO FOO-KEY
+               MOVE SPACES TO FOO-DATA
+               MOVE CONSTSTR(1:IDX1) TO FOO-DATA
+               MOVE ZEROS TO FOO-SEQ-NR
+               COMPUTE WS-LEN = IDX1 + 2
+               PERFORM TRACK-MIN-MAX-LEN
+               RELEASE FOO-SORT-RECORD
            END-PERFORM.
 
        OP-PROC.
+           OPEN OUTPUT FOO-OUT-FILE.
            PERFORM UNTIL EOF-SORT-FILE
                      RETURN FOO-SORT-FILE
                             AT END MOVE "Y" TO OUTPUT-SORT-AT-END
                             NOT AT END
-                                DISPLAY FOO-SORT-RECORD
+                                PERFORM WRITE-SORTED-RECORD
                      END-RETURN
            END-PERFORM.
+           PERFORM WRITE-TRAILER-RECORD.
+           CLOSE FOO-OUT-FILE.
+
+      * always writes a full 100-byte output line regardless of
+      * which format was detected - RETURN does not refresh WS-LEN
+      * to each individual record's real length in this runtime (see
+      * TRYSORTVAR's history), so the control total is built from
+      * FOO-SEQ-NR, the one numeric field common to every FIXED
+      * record; VARIABLE has no equivalent numeric field to sum (its
+      * key is arbitrary text) so its records don't contribute to it,
+      * and the min/max WS-LEN trailer fields below - captured on the
+      * input side while WS-LEN is trustworthy - are what downstream
+      * jobs check to confirm VARIABLE records weren't dropped or
+      * truncated
+       WRITE-SORTED-RECORD.
+           MOVE SPACES TO FOO-OUT-RECORD.
+           MOVE FOO-KEY TO FOO-OUT-RECORD(1:2).
+           IF FORMAT-IS-FIXED
+               MOVE FOO-SEQ-NR TO FOO-OUT-RECORD(3:4)
+               MOVE FOO-DATA(1:94) TO FOO-OUT-RECORD(7:94)
+               ADD FOO-SEQ-NR TO WS-CONTROL-TOTAL
+           ELSE
+               MOVE FOO-DATA(1:98) TO FOO-OUT-RECORD(3:98)
+           END-IF.
+           WRITE FOO-OUT-RECORD.
+           ADD 1 TO WS-RECORD-COUNT.
+
+       WRITE-TRAILER-RECORD.
+           MOVE WS-RECORD-COUNT TO TRL-RECORD-COUNT.
+           MOVE WS-CONTROL-TOTAL TO TRL-CONTROL-TOTAL.
+           IF WS-RECORD-COUNT = 0
+               MOVE 0 TO WS-MIN-LEN
+           END-IF.
+           MOVE WS-MIN-LEN TO TRL-MIN-LEN.
+           MOVE WS-MAX-LEN TO TRL-MAX-LEN.
+           WRITE FOO-OUT-RECORD FROM TRAILER-LINE.
