@@ -0,0 +1,39 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMP3-REDEF-OBJ.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 OBJ1.
+           10  OBJ1-HI-BYTE                PIC X(01).
+           10  TAX-QUAL-CODE               PIC X(01).
+       01  NUM1 REDEFINES OBJ1 PIC 9(03) COMP-3.
+
+           COPY COMP3CHKW.
+
+       PROCEDURE DIVISION.
+
+           MOVE LOW-VALUES TO OBJ1.
+           PERFORM CHECK-AND-DISPLAY-NUM1.
+           MOVE 1 TO TAX-QUAL-CODE.
+           PERFORM CHECK-AND-DISPLAY-NUM1.
+
+      * a genuinely packed byte area - X'12' X'3F' is unsigned +123 -
+      * so this program also demonstrates the happy path, not just
+      * the uninitialized/corrupted-byte detection above
+           MOVE X'12' TO OBJ1-HI-BYTE.
+           MOVE X'3F' TO TAX-QUAL-CODE.
+           PERFORM CHECK-AND-DISPLAY-NUM1.
+
+
+       STOP RUN.
+
+       CHECK-AND-DISPLAY-NUM1.
+           MOVE OBJ1 TO COMP3-CHK-RAW-BYTES(1:2).
+           MOVE 2 TO COMP3-CHK-LEN.
+           PERFORM VALIDATE-COMP3-OVERLAY.
+           IF COMP3-CHK-IS-VALID
+               DISPLAY '*' NUM1 '*'
+           END-IF.
+
+           COPY COMP3CHKP.
