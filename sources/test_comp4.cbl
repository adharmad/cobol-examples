@@ -10,12 +10,21 @@
             05  NUM1    PIC S9(07)V99  COMP-4.
             05  NUM2    PIC S9(07)V99  COMP-4.
 
+           COPY COMP4CHKW.
 
        PROCEDURE DIVISION.
 
       *MOVE SPACES to STR.
            INITIALIZE STR.
            DISPLAY ":"STR":".
-           DISPLAY ":"NUM1":".
+
+           MOVE STR(1:4) TO COMP4-CHK-RAW-BYTES(1:4).
+           MOVE 4 TO COMP4-CHK-LEN.
+           PERFORM VALIDATE-COMP4-OVERLAY.
+           IF COMP4-CHK-IS-VALID
+               DISPLAY ":"NUM1":"
+           END-IF.
 
        STOP RUN.
+
+           COPY COMP4CHKP.
