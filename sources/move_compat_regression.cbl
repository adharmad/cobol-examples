@@ -0,0 +1,86 @@
+      * Nightly regression suite for the cross-type MOVE edge cases
+      * demonstrated by MOVE-OBJECT-TO-STRING, MOVE-INT-TO-STRING, and
+      * MOVE-STRING-TO-INT.  each of those programs depends on
+      * runtime-specific MOVE behavior rather than anything the
+      * language standard guarantees, so this program re-runs the
+      * same three MOVEs against the values captured from a known-good
+      * compiler/runtime and reports any drift instead of us finding
+      * out about a behavior change from a production incident.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOVE-COMPAT-REGRESSION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-CHECKS-RUN               PIC 9(02) VALUE ZERO.
+       01  WS-CHECKS-FAILED            PIC 9(02) VALUE ZERO.
+
+      * case 1 - MOVE-OBJECT-TO-STRING: a group item MOVEd to a
+      * larger alphanumeric field
+       01  GRP-STR PIC X(20).
+       01  GRP-OBJ.
+           05  GRP-STRX1 PIC X(5) VALUE 'HELLO'.
+           05  GRP-STRX2 PIC X(5) VALUE 'WORLD'.
+       01  GRP-STR-EXPECTED PIC X(20)
+           VALUE 'HELLOWORLD          '.
+
+      * case 2 - MOVE-INT-TO-STRING: a numeric field MOVEd to a much
+      * larger alphanumeric field
+       01  INT-STR PIC X(100).
+       01  INT-NUM PIC 9(3) VALUE 5.
+       01  INT-STR-EXPECTED PIC X(100) VALUE '005'.
+
+      * case 3 - MOVE-STRING-TO-INT: an uninitialized numeric field
+      * MOVEd to an alphanumeric field of the same length.  an
+      * uninitialized PIC 9 DISPLAY field's raw storage is
+      * LOW-VALUES even though DISPLAYing it normalizes the output to
+      * "00000000" - the comparison below runs before any DISPLAY of
+      * STI-STR so it sees the true LOW-VALUES bytes MOVE-STRING-TO-INT
+      * actually produces
+       01  STI-STR PIC X(8).
+       01  STI-NUM PIC 9(8).
+       01  STI-STR-EXPECTED PIC X(8) VALUE LOW-VALUES.
+
+       PROCEDURE DIVISION.
+           PERFORM RUN-CASE-1-OBJECT-TO-STRING.
+           PERFORM RUN-CASE-2-INT-TO-STRING.
+           PERFORM RUN-CASE-3-STRING-TO-INT.
+           PERFORM REPORT-RESULTS.
+       STOP RUN.
+
+       RUN-CASE-1-OBJECT-TO-STRING.
+           MOVE GRP-OBJ TO GRP-STR.
+           ADD 1 TO WS-CHECKS-RUN.
+           IF GRP-STR NOT = GRP-STR-EXPECTED
+               ADD 1 TO WS-CHECKS-FAILED
+               DISPLAY 'FAIL: MOVE-OBJECT-TO-STRING DRIFTED - GOT :'
+                   GRP-STR ':'
+           ELSE
+               DISPLAY 'PASS: MOVE-OBJECT-TO-STRING'
+           END-IF.
+
+       RUN-CASE-2-INT-TO-STRING.
+           MOVE INT-NUM TO INT-STR.
+           ADD 1 TO WS-CHECKS-RUN.
+           IF INT-STR NOT = INT-STR-EXPECTED
+               ADD 1 TO WS-CHECKS-FAILED
+               DISPLAY 'FAIL: MOVE-INT-TO-STRING DRIFTED - GOT :'
+                   INT-STR ':'
+           ELSE
+               DISPLAY 'PASS: MOVE-INT-TO-STRING'
+           END-IF.
+
+       RUN-CASE-3-STRING-TO-INT.
+           MOVE STI-NUM TO STI-STR.
+           ADD 1 TO WS-CHECKS-RUN.
+           IF STI-STR NOT = STI-STR-EXPECTED
+               ADD 1 TO WS-CHECKS-FAILED
+               DISPLAY 'FAIL: MOVE-STRING-TO-INT DRIFTED - GOT :'
+                   STI-STR ':'
+           ELSE
+               DISPLAY 'PASS: MOVE-STRING-TO-INT'
+           END-IF.
+
+       REPORT-RESULTS.
+           DISPLAY 'MOVE-COMPAT-REGRESSION: ' WS-CHECKS-RUN
+               ' CHECKS RUN, ' WS-CHECKS-FAILED ' FAILED'.
