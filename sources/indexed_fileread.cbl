@@ -13,16 +13,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD  FILEIN.
-       01  TEST-MAP-RECORD.
-           05  FOO-RECORD-KEY.
-               10  FOO-MAPSET-NR           PIC  X(01).
-               10  FOO-DB2-TBL-NA          PIC  X(07).
-               10  FOO-DB2-XXX-KK-INST     PIC  9(02).
-           05  FOO-QUEUE-NRS-BY-DB2-PTN-NR.
-               10  FOO-QUEUE-NR            OCCURS 64 TIMES
-                   INDEXED BY FOO-QUEUE-NR-IDX
-                   PIC  X(01).
-               88  FOO-QUEUE-NR-UNUSED            VALUE HIGH-VALUES.
+           COPY MAPREC.
 
        WORKING-STORAGE SECTION.
        01  WS-FILEIN-STATUS      PIC XX.
@@ -35,31 +26,47 @@
 
        MAIN-PROCEDURE.
            OPEN INPUT FILEIN.
-           MOVE LOW-VALUES TO FOO-RECORD-KEY.
-           MOVE '2' TO FOO-MAPSET-NR.
-      *   START FILEIN KEY NOT LESS THAN FOO-RECORD-KEY.
+           IF WS-FILEIN-STATUS NOT = '00'
+               DISPLAY 'INDEXEDFILEREAD: NO MAPFILE AVAILABLE'
+           ELSE
+               MOVE LOW-VALUES TO FOO-RECORD-KEY
+               MOVE '2' TO FOO-MAPSET-NR
 
-      *    PERFORM READ-FILE UNTIL WS-FILEIN-STATUS NOT = '00'.
-           READ FILEIN NEXT.
-           DISPLAY '*' FOO-RECORD-KEY '*'.
-           READ FILEIN NEXT.
-           DISPLAY '*' FOO-RECORD-KEY '*'.
-           READ FILEIN NEXT.
-           DISPLAY '*' FOO-RECORD-KEY '*'.
-           READ FILEIN NEXT.
-           DISPLAY '*' FOO-RECORD-KEY '*'.
-           READ FILEIN NEXT.
-           DISPLAY '*' FOO-RECORD-KEY '*'.
+      * position directly at mapset '2' instead of reading past
+      * every unrelated mapset record ahead of it
+               START FILEIN KEY NOT LESS THAN FOO-RECORD-KEY
+                   INVALID KEY
+                       DISPLAY 'INDEXEDFILEREAD: NO ENTRIES FOUND FOR '
+                           'MAPSET ' FOO-MAPSET-NR
+                       MOVE '23' TO WS-FILEIN-STATUS
+               END-START
+
+               IF WS-FILEIN-STATUS = '00'
+                   PERFORM READ-FILE UNTIL WS-FILEIN-STATUS NOT = '00'
+               END-IF
+           END-IF.
 
        READ-FILE.
                READ FILEIN NEXT RECORD
                    AT END
-                       MOVE '00' TO WS-FILEIN-STATUS
-                   NOT AT END
+                       CONTINUE
+               END-READ.
+
+      * WS-FILEIN-STATUS is set by the READ itself; tell a real
+      * I/O error (record locked, file damaged, status 9x) apart
+      * from a normal end of file so the caller's loop is not the
+      * only place that can ever see that something went wrong
+               EVALUATE WS-FILEIN-STATUS
+                   WHEN '00'
                        DISPLAY '*' FOO-DB2-TBL-NA '*'
       *               MOVE PARTITION-QUEUE-MAP-RECORD TO WS-DATA
       *               DISPLAY ':' WS-DATA ':'
-               END-READ.
+                   WHEN '10'
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'INDEXEDFILEREAD: I/O ERROR STATUS='
+                           WS-FILEIN-STATUS ' ON MAPFILE'
+               END-EVALUATE.
 
         CLOSE-FILE.
            CLOSE FILEIN.
