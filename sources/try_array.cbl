@@ -5,20 +5,33 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-        01 IDX1 PIC 9(04).
+      * IDX1 is initialized to a safe in-range value up front so
+      * this program never demonstrates indexing CODE-DATA with an
+      * undefined subscript
+        01 IDX1 PIC 9(04) VALUE 1.
 
         01  CODE-TABLE-OBJ.
             05  CODE-TABLE OCCURS 10 TIMES.
                   10  CODE-DATA PIC  X(04) VALUE 'TEST'.
                   10  CODE-NUM PIC S9(04) COMP.
+                  10  CODE-DESC PIC  X(20) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
-           DISPLAY ':' IDX1 ':'
-           DISPLAY ':' CODE-DATA(IDX1) ':'
+           PERFORM DISPLAY-CODE-DATA.
 
            MOVE 1 TO IDX1.
 
-           DISPLAY ':' IDX1 ':'
-           DISPLAY ':' CODE-DATA(IDX1) ':'
+           PERFORM DISPLAY-CODE-DATA.
        STOP RUN.
+
+      * bounds-check IDX1 before any CODE-DATA(IDX1) reference so
+      * this pattern can't be copied into a real program and cause
+      * an out-of-bounds access
+       DISPLAY-CODE-DATA.
+           DISPLAY ':' IDX1 ':'.
+           IF IDX1 < 1 OR IDX1 > 10
+               DISPLAY 'TRYARRAY: IDX1 ' IDX1 ' OUT OF BOUNDS'
+           ELSE
+               DISPLAY ':' CODE-DATA(IDX1) ':'
+           END-IF.
