@@ -0,0 +1,181 @@
+      * maintenance program for MAPFILE - adds, changes, deletes,
+      * and rebalances FOO-QUEUE-NR entries so a DB2 partition
+      * queue map entry no longer has to be maintained by an off
+      * system file edit
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAPFILE-MAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILEIN ASSIGN TO 'MAPFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY   IS FOO-RECORD-KEY
+               FILE STATUS IS WS-FILEIN-STATUS.
+
+           SELECT MNT-TXN-FILE ASSIGN TO 'MAPMAINT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT MNT-RPT-FILE ASSIGN TO 'MAPMAINTRPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILEIN.
+           COPY MAPREC.
+
+       FD  MNT-TXN-FILE.
+       01  MNT-TXN-RECORD.
+           05 MNT-ACTION               PIC X(01).
+              88 MNT-ACTION-ADD        VALUE 'A'.
+              88 MNT-ACTION-CHANGE     VALUE 'C'.
+              88 MNT-ACTION-DELETE     VALUE 'D'.
+              88 MNT-ACTION-REBALANCE  VALUE 'R'.
+           05 MNT-KEY.
+               10 MNT-MAPSET-NR        PIC X(01).
+               10 MNT-DB2-TBL-NA       PIC X(07).
+               10 MNT-DB2-XXX-KK-INST  PIC 9(02).
+           05 MNT-QUEUE-IDX            PIC 9(02).
+           05 MNT-QUEUE-VAL            PIC X(01).
+           05 MNT-QUEUE-NRS            PIC X(64).
+
+       FD  MNT-RPT-FILE.
+       01  MNT-RPT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILEIN-STATUS            PIC XX.
+       01  WS-TXN-STATUS               PIC XX.
+
+       01  RPT-DETAIL-LINE.
+           05 RPT-ACTION                PIC X(01).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 RPT-KEY                   PIC X(10).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 RPT-RESULT                PIC X(40).
+
+       PROCEDURE DIVISION.
+           PERFORM MAIN-PROCEDURE.
+           STOP RUN.
+
+       MAIN-PROCEDURE.
+           OPEN INPUT MNT-TXN-FILE.
+           IF WS-TXN-STATUS NOT = '00'
+               DISPLAY 'MAPFILE-MAINT: NO MAPMAINT TRANSACTIONS '
+                   'SUPPLIED'
+           ELSE
+               OPEN I-O FILEIN
+               OPEN OUTPUT MNT-RPT-FILE
+
+               PERFORM READ-TXN-RECORD
+               PERFORM UNTIL WS-TXN-STATUS NOT = '00'
+                   PERFORM PROCESS-TXN-RECORD
+                   PERFORM READ-TXN-RECORD
+               END-PERFORM
+
+               CLOSE FILEIN
+               CLOSE MNT-RPT-FILE
+           END-IF.
+           CLOSE MNT-TXN-FILE.
+
+       READ-TXN-RECORD.
+           READ MNT-TXN-FILE
+               AT END
+                   MOVE '10' TO WS-TXN-STATUS
+           END-READ.
+
+       PROCESS-TXN-RECORD.
+           MOVE MNT-MAPSET-NR TO FOO-MAPSET-NR.
+           MOVE MNT-DB2-TBL-NA TO FOO-DB2-TBL-NA.
+           MOVE MNT-DB2-XXX-KK-INST TO FOO-DB2-XXX-KK-INST.
+
+           EVALUATE TRUE
+               WHEN MNT-ACTION-ADD
+                   PERFORM ADD-RECORD
+               WHEN MNT-ACTION-CHANGE
+                   PERFORM CHANGE-RECORD
+               WHEN MNT-ACTION-DELETE
+                   PERFORM DELETE-RECORD
+               WHEN MNT-ACTION-REBALANCE
+                   PERFORM REBALANCE-QUEUE-SLOT
+               WHEN OTHER
+                   MOVE 'INVALID ACTION CODE' TO RPT-RESULT
+                   PERFORM WRITE-RPT-RECORD
+           END-EVALUATE.
+
+       ADD-RECORD.
+           MOVE MNT-QUEUE-NRS TO FOO-QUEUE-NRS-BY-DB2-PTN-NR.
+           WRITE TEST-MAP-RECORD
+               INVALID KEY
+                   MOVE 'ADD FAILED - KEY ALREADY EXISTS' TO
+                       RPT-RESULT
+               NOT INVALID KEY
+                   MOVE 'ADDED' TO RPT-RESULT
+           END-WRITE.
+           PERFORM WRITE-RPT-RECORD.
+
+       CHANGE-RECORD.
+           READ FILEIN
+               INVALID KEY
+                   MOVE 'CHANGE FAILED - KEY NOT FOUND' TO
+                       RPT-RESULT
+               NOT INVALID KEY
+                   MOVE MNT-QUEUE-NRS TO
+                       FOO-QUEUE-NRS-BY-DB2-PTN-NR
+                   REWRITE TEST-MAP-RECORD
+                       INVALID KEY
+                           MOVE 'CHANGE FAILED ON REWRITE' TO
+                               RPT-RESULT
+                       NOT INVALID KEY
+                           MOVE 'CHANGED' TO RPT-RESULT
+                   END-REWRITE
+           END-READ.
+           PERFORM WRITE-RPT-RECORD.
+
+       DELETE-RECORD.
+           READ FILEIN
+               INVALID KEY
+                   MOVE 'DELETE FAILED - KEY NOT FOUND' TO
+                       RPT-RESULT
+               NOT INVALID KEY
+                   DELETE FILEIN RECORD
+                       INVALID KEY
+                           MOVE 'DELETE FAILED' TO RPT-RESULT
+                       NOT INVALID KEY
+                           MOVE 'DELETED' TO RPT-RESULT
+                   END-DELETE
+           END-READ.
+           PERFORM WRITE-RPT-RECORD.
+
+      * rebalance a single queue slot in place without having to
+      * reload the whole FOO-QUEUE-NRS-BY-DB2-PTN-NR table
+       REBALANCE-QUEUE-SLOT.
+           IF MNT-QUEUE-IDX < 1 OR MNT-QUEUE-IDX > 64
+               MOVE 'REBALANCE FAILED - QUEUE INDEX OUT OF RANGE' TO
+                   RPT-RESULT
+               PERFORM WRITE-RPT-RECORD
+           ELSE
+               READ FILEIN
+                   INVALID KEY
+                       MOVE 'REBALANCE FAILED - KEY NOT FOUND' TO
+                           RPT-RESULT
+                   NOT INVALID KEY
+                       SET FOO-QUEUE-NR-IDX TO MNT-QUEUE-IDX
+                       MOVE MNT-QUEUE-VAL TO
+                           FOO-QUEUE-NR(FOO-QUEUE-NR-IDX)
+                       REWRITE TEST-MAP-RECORD
+                           INVALID KEY
+                               MOVE 'REBALANCE FAILED ON REWRITE' TO
+                                   RPT-RESULT
+                           NOT INVALID KEY
+                               MOVE 'REBALANCED' TO RPT-RESULT
+                       END-REWRITE
+               END-READ
+               PERFORM WRITE-RPT-RECORD
+           END-IF.
+
+       WRITE-RPT-RECORD.
+           MOVE MNT-ACTION TO RPT-ACTION.
+           MOVE FOO-RECORD-KEY TO RPT-KEY.
+           WRITE MNT-RPT-LINE FROM RPT-DETAIL-LINE.
