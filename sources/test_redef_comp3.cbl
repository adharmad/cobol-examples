@@ -0,0 +1,45 @@
+      * Test COMP-3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEST-COMP3.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  OBJ1.
+          05  OBJ1-HI-BYTE        PIC  X(01).
+          05  NUM-X               PIC  X(01).
+       01 NUM1 REDEFINES OBJ1 PIC S9(03) COMP-3.
+
+           COPY COMP3CHKW.
+
+       PROCEDURE DIVISION.
+
+      *MOVE SPACES to STR.
+           INITIALIZE OBJ1.
+           MOVE '1' TO NUM-X.
+           DISPLAY ":"OBJ1":".
+
+           MOVE OBJ1 TO COMP3-CHK-RAW-BYTES(1:2).
+           MOVE 2 TO COMP3-CHK-LEN.
+           PERFORM VALIDATE-COMP3-OVERLAY.
+           IF COMP3-CHK-IS-VALID
+               DISPLAY ":"NUM1":"
+           END-IF.
+
+      * a genuinely packed byte area - X'12' X'3C' is +123 - so the
+      * overlay check above has at least one call in this program
+      * that passes and decodes the correct value
+           MOVE X'12' TO OBJ1-HI-BYTE.
+           MOVE X'3C' TO NUM-X.
+           DISPLAY ":"OBJ1":".
+
+           MOVE OBJ1 TO COMP3-CHK-RAW-BYTES(1:2).
+           MOVE 2 TO COMP3-CHK-LEN.
+           PERFORM VALIDATE-COMP3-OVERLAY.
+           IF COMP3-CHK-IS-VALID
+               DISPLAY ":"NUM1":"
+           END-IF.
+
+       STOP RUN.
+
+           COPY COMP3CHKP.
