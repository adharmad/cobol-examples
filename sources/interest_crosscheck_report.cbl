@@ -0,0 +1,169 @@
+      * INTEREST-CROSSCHECK-REPORT reconciles COMPOUND-INTEREST and
+      * COMPUTE1 for the same nominal rate.  both programs express
+      * growth for the same RATE differently - COMPOUND-INTEREST
+      * compounds it PERIODS-PER-YEAR times across a whole PERIOD,
+      * while COMPUTE1's WFACT-CURR-INT is a single TAMRA 7-pay
+      * monthly step factor - so this report puts both onto the same
+      * one-year growth basis before comparing them, and flags any
+      * variance beyond tolerance for manual review instead of
+      * requiring staff to re-derive the comparison by hand.
+      *
+      * the growth factors are also restated as effective annual
+      * rates (percent) alongside the raw factors, since that's the
+      * figure staff actually quote to a customer, and the same
+      * tolerance check is applied to the EAR side of the comparison
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST-CROSSCHECK-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XCK-RATE-FILE ASSIGN TO 'XCKRATE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-STATUS.
+
+           SELECT XCK-RPT-FILE ASSIGN TO 'XCKRPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XCK-RATE-FILE.
+       01  XCK-RATE-RECORD.
+           05  XCK-CASE-ID          PIC X(10).
+           05  XCK-RATE             PIC 9(02)V99.
+
+       FD  XCK-RPT-FILE.
+       01  XCK-RPT-LINE             PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RATE-STATUS           PIC XX.
+       01  WS-EOF-SW                PIC X VALUE 'N'.
+           88  RATE-FILE-EOF                VALUE 'Y'.
+
+      * COMPOUND-INTEREST side - one year, monthly compounding, of
+      * the nominal rate under test
+       01  CI-GROWTH-FACTOR         PIC 9(02)V9(10).
+
+      * COMPUTE1 side - the TAMRA 7-pay monthly factor for the same
+      * nominal rate, annualized by raising it to the 12th power.
+      * C1-BASE-FACTOR is broken out as its own step because this
+      * compiler's fixed-point evaluator collapses the combined
+      * expression "(1 + .01 * RATE) ** (1 / 12)" to zero when the
+      * base and the exponent are computed in the same COMPUTE - the
+      * same defect is present in COMPUTE1's own SINGLE-COMPUTE, so
+      * evaluating the base first sidesteps it without changing the
+      * formula
+       01  C1-BASE-FACTOR           PIC 9(02)V9(10).
+       01  C1-MONTHLY-FACTOR        PIC 9(02)V9(10).
+       01  C1-GROWTH-FACTOR         PIC 9(02)V9(10).
+
+       01  XCK-VARIANCE             PIC S9(02)V9(10).
+       01  XCK-TOLERANCE            PIC 9(02)V9(10) VALUE 0.0001000000.
+
+      * the same two growth factors restated as effective annual
+      * rates (percent) - (GROWTH-FACTOR - 1) * 100 - for the
+      * reconciliation staff actually care about
+       01  CI-EFF-ANNUAL-RATE       PIC S9(03)V9(04).
+       01  C1-EFF-ANNUAL-RATE       PIC S9(03)V9(04).
+       01  EAR-VARIANCE             PIC S9(03)V9(04).
+       01  EAR-TOLERANCE            PIC 9(03)V9(04) VALUE 0.0100.
+
+       01  RPT-HEADING-1 PIC X(100) VALUE
+           'COMPOUND-INTEREST / COMPUTE1 RATE RECONCILIATION'.
+       01  RPT-HEADING-2 PIC X(100) VALUE
+           'CASE-ID     RATE   CI-FACTOR    C1-FACTOR    VARIANCE  CI-EA
+      -    'R%   C1-EAR%  EAR-VAR%  RES'.
+
+       01  RPT-DETAIL-LINE.
+           05  RPT-CASE-ID          PIC X(10).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  RPT-RATE             PIC Z9.99.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  RPT-CI-FACTOR        PIC 9.9(10).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  RPT-C1-FACTOR        PIC 9.9(10).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  RPT-VARIANCE         PIC -9.9(10).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  RPT-CI-EAR           PIC -999.9999.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  RPT-C1-EAR           PIC -999.9999.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  RPT-EAR-VARIANCE     PIC -99.9999.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  RPT-RESULT           PIC X(15).
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT XCK-RATE-FILE.
+           IF WS-RATE-STATUS NOT = '00'
+               DISPLAY 'INTEREST-CROSSCHECK-REPORT: NO XCKRATE CASES '
+                   'SUPPLIED'
+           ELSE
+               OPEN OUTPUT XCK-RPT-FILE
+               WRITE XCK-RPT-LINE FROM RPT-HEADING-1
+               WRITE XCK-RPT-LINE FROM RPT-HEADING-2
+
+               PERFORM READ-RATE-RECORD
+               PERFORM UNTIL RATE-FILE-EOF
+                   PERFORM RECONCILE-ONE-CASE
+                   PERFORM READ-RATE-RECORD
+               END-PERFORM
+
+               CLOSE XCK-RPT-FILE
+           END-IF.
+           CLOSE XCK-RATE-FILE.
+
+       STOP RUN.
+
+       READ-RATE-RECORD.
+           READ XCK-RATE-FILE
+               AT END
+                   SET RATE-FILE-EOF TO TRUE
+           END-READ.
+
+      * COMPOUND-INTEREST's own one-year monthly-compounding formula
+      * from CALCULATE-AMOUNT, with PERIODS-PER-YEAR fixed at 12
+       RECONCILE-ONE-CASE.
+           COMPUTE CI-GROWTH-FACTOR ROUNDED =
+               (1 + XCK-RATE / 100 / 12) ** 12.
+
+      * COMPUTE1's TAMRA factor formula from SINGLE-COMPUTE,
+      * annualized to match CI-GROWTH-FACTOR's one-year basis
+           COMPUTE C1-BASE-FACTOR ROUNDED = 1 + .01 * XCK-RATE.
+           COMPUTE C1-MONTHLY-FACTOR ROUNDED =
+               C1-BASE-FACTOR ** (1 / 12).
+           COMPUTE C1-GROWTH-FACTOR ROUNDED =
+               C1-MONTHLY-FACTOR ** 12.
+
+           COMPUTE XCK-VARIANCE ROUNDED =
+               CI-GROWTH-FACTOR - C1-GROWTH-FACTOR.
+
+      * restate both growth factors as effective annual rates and
+      * reconcile those the same way
+           COMPUTE CI-EFF-ANNUAL-RATE ROUNDED =
+               (CI-GROWTH-FACTOR - 1) * 100.
+           COMPUTE C1-EFF-ANNUAL-RATE ROUNDED =
+               (C1-GROWTH-FACTOR - 1) * 100.
+           COMPUTE EAR-VARIANCE ROUNDED =
+               CI-EFF-ANNUAL-RATE - C1-EFF-ANNUAL-RATE.
+
+           MOVE XCK-CASE-ID TO RPT-CASE-ID.
+           MOVE XCK-RATE TO RPT-RATE.
+           MOVE CI-GROWTH-FACTOR TO RPT-CI-FACTOR.
+           MOVE C1-GROWTH-FACTOR TO RPT-C1-FACTOR.
+           MOVE XCK-VARIANCE TO RPT-VARIANCE.
+           MOVE CI-EFF-ANNUAL-RATE TO RPT-CI-EAR.
+           MOVE C1-EFF-ANNUAL-RATE TO RPT-C1-EAR.
+           MOVE EAR-VARIANCE TO RPT-EAR-VARIANCE.
+
+           IF XCK-VARIANCE > XCK-TOLERANCE
+                   OR XCK-VARIANCE < - XCK-TOLERANCE
+                   OR EAR-VARIANCE > EAR-TOLERANCE
+                   OR EAR-VARIANCE < - EAR-TOLERANCE
+               MOVE 'REVIEW' TO RPT-RESULT
+           ELSE
+               MOVE 'OK' TO RPT-RESULT
+           END-IF.
+
+           WRITE XCK-RPT-LINE FROM RPT-DETAIL-LINE.
