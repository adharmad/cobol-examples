@@ -10,12 +10,22 @@
           05  NUM-X               PIC  X(01).
        01 NUM1 REDEFINES OBJ1 PIC S9(04) BINARY.
 
+           COPY COMP4CHKW.
+
        PROCEDURE DIVISION.
 
       *MOVE SPACES to STR.
            INITIALIZE OBJ1.
            MOVE '1' TO NUM-X.
            DISPLAY ":"OBJ1":".
-           DISPLAY ":"NUM1":".
+
+           MOVE OBJ1 TO COMP4-CHK-RAW-BYTES(1:2).
+           MOVE 2 TO COMP4-CHK-LEN.
+           PERFORM VALIDATE-COMP4-OVERLAY.
+           IF COMP4-CHK-IS-VALID
+               DISPLAY ":"NUM1":"
+           END-IF.
 
        STOP RUN.
+
+           COPY COMP4CHKP.
