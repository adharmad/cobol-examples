@@ -0,0 +1,125 @@
+      * batch driver for T5's cab-data date-edited field.  reads
+      * many candidate dates from CAL-DATE-IN, moves each into a
+      * cab-data-shaped field, and checks it forms a real calendar
+      * date (valid month 1-12, valid day for that month, including
+      * leap years) instead of trusting the MOVE to a picture clause
+      * to catch a garbage value like "32/13/9999"
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. T5-DATE-VALIDATOR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAL-DATE-IN ASSIGN TO 'CALDTIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+
+           SELECT CAL-DATE-RPT ASSIGN TO 'CALDTRPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CAL-DATE-IN.
+       01  CAL-DATE-IN-RECORD          PIC 9(08).
+
+       FD  CAL-DATE-RPT.
+       01  CAL-DATE-RPT-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-IN-STATUS                PIC XX.
+
+      * cab-data - same layout as T5's date-edited field, unpacked
+      * into day/month/year for validation
+       01  CAB-DATA-WORK.
+           05  CAB-DAY                 PIC 9(02).
+           05  CAB-MONTH                PIC 9(02).
+           05  CAB-YEAR                 PIC 9(04).
+
+       01  WS-DAYS-IN-MONTH-TBL VALUE '312831303130313130313031'.
+           05  WS-DAYS-IN-MONTH        PIC 9(02) OCCURS 12 TIMES.
+
+       01  WS-MAX-DAYS                 PIC 9(02).
+       01  WS-DATE-VALID-SW            PIC X(01).
+           88  DATE-IS-VALID                   VALUE 'Y'.
+
+       01  WS-LEAP-QUOT                PIC 9(04).
+       01  WS-LEAP-REM-4               PIC 9(04).
+       01  WS-LEAP-REM-100             PIC 9(04).
+       01  WS-LEAP-REM-400             PIC 9(04).
+
+      * DDMMYYYY, elementary and numeric so the MOVE to RPT-DATE
+      * below is a numeric move and actually applies the '/' editing
+      * - CAB-DATA-WORK is a group item, and moving a group never
+      * applies the receiving field's edit picture
+       01  WS-RPT-DATE-NUM             PIC 9(08).
+
+       01  RPT-DETAIL-LINE.
+           05  RPT-DATE                PIC 99/99/9999.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  RPT-RESULT              PIC X(30).
+
+       PROCEDURE DIVISION.
+           PERFORM MAIN-PROCEDURE.
+           STOP RUN.
+
+       MAIN-PROCEDURE.
+           OPEN INPUT CAL-DATE-IN.
+           IF WS-IN-STATUS NOT = '00'
+               DISPLAY 'T5-DATE-VALIDATOR: NO CALDTIN DATES SUPPLIED'
+           ELSE
+               OPEN OUTPUT CAL-DATE-RPT
+               PERFORM READ-DATE-RECORD
+               PERFORM UNTIL WS-IN-STATUS NOT = '00'
+                   PERFORM VALIDATE-CALENDAR-DATE
+                   PERFORM WRITE-RPT-RECORD
+                   PERFORM READ-DATE-RECORD
+               END-PERFORM
+               CLOSE CAL-DATE-RPT
+           END-IF.
+           CLOSE CAL-DATE-IN.
+
+       READ-DATE-RECORD.
+           READ CAL-DATE-IN INTO CAB-DATA-WORK
+               AT END
+                   MOVE '10' TO WS-IN-STATUS
+           END-READ.
+
+      * a real date must have a month 1-12 and a day that is in
+      * range for that month, with February extended to 29 in a
+      * leap year
+       VALIDATE-CALENDAR-DATE.
+           MOVE 'Y' TO WS-DATE-VALID-SW.
+           IF CAB-MONTH < 1 OR CAB-MONTH > 12
+               MOVE 'N' TO WS-DATE-VALID-SW
+           ELSE
+               MOVE WS-DAYS-IN-MONTH(CAB-MONTH) TO WS-MAX-DAYS
+               IF CAB-MONTH = 2
+                   PERFORM CHECK-LEAP-YEAR
+               END-IF
+               IF CAB-DAY < 1 OR CAB-DAY > WS-MAX-DAYS
+                   MOVE 'N' TO WS-DATE-VALID-SW
+               END-IF
+           END-IF.
+
+       CHECK-LEAP-YEAR.
+           DIVIDE CAB-YEAR BY 4 GIVING WS-LEAP-QUOT
+               REMAINDER WS-LEAP-REM-4.
+           DIVIDE CAB-YEAR BY 100 GIVING WS-LEAP-QUOT
+               REMAINDER WS-LEAP-REM-100.
+           DIVIDE CAB-YEAR BY 400 GIVING WS-LEAP-QUOT
+               REMAINDER WS-LEAP-REM-400.
+           IF (WS-LEAP-REM-4 = 0 AND WS-LEAP-REM-100 NOT = 0)
+                   OR WS-LEAP-REM-400 = 0
+               MOVE 29 TO WS-MAX-DAYS
+           END-IF.
+
+       WRITE-RPT-RECORD.
+           COMPUTE WS-RPT-DATE-NUM =
+               CAB-DAY * 1000000 + CAB-MONTH * 10000 + CAB-YEAR.
+           MOVE WS-RPT-DATE-NUM TO RPT-DATE.
+           IF DATE-IS-VALID
+               MOVE 'VALID DATE' TO RPT-RESULT
+           ELSE
+               MOVE 'INVALID DATE - REJECTED' TO RPT-RESULT
+           END-IF.
+           WRITE CAL-DATE-RPT-LINE FROM RPT-DETAIL-LINE.
