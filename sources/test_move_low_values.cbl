@@ -6,11 +6,19 @@
                  05 STR1 PIC X(1).
                  05 STR2 PIC X(7).
                  05 NUM1 PIC 9(2).
+
+            COPY CLRRECW.
         PROCEDURE DIVISION.
 
             INITIALIZE OBJ1.
             DISPLAY ':' OBJ1 ':'.
-            MOVE LOW-VALUES TO OBJ1.
+
+            SET CLR-REC-LOW-VALUE-FILL TO TRUE.
+            MOVE 10 TO CLR-REC-LEN.
+            PERFORM CLEAR-RECORD-BY-MODE.
+            MOVE CLR-REC-RAW-BYTES(1:10) TO OBJ1.
             DISPLAY ':' OBJ1 ':'.
 
             STOP RUN.
+
+            COPY CLRRECP.
