@@ -1,3 +1,7 @@
+      * looks up CONFIG-FILE entries by key.  the lookup keys come
+      * from the KEYIN control file, one key per line, so operators
+      * can look up any CONFIG-FILE entry without editing and
+      * recompiling this program for each key
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INDEXEDFILEREAD1.
 
@@ -7,18 +11,61 @@
            SELECT FILEIN ASSIGN TO 'CONFIG-FILE'
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-            RECORD KEY   IS ABCD-RECORD
+            RECORD KEY   IS ABCD-KEY
                FILE STATUS IS WS-FILEIN-STATUS.
 
+           SELECT KEY-IN-FILE ASSIGN TO 'KEYIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KEYIN-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO 'CFGLOOKUPAUDIT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  FILEIN.
            COPY ABCDCOPY.
 
+       FD  KEY-IN-FILE.
+       01  KEY-IN-RECORD           PIC X(12).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE               PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-FILEIN-STATUS      PIC XX.
+       01  WS-KEYIN-STATUS       PIC XX.
+       01  WS-AUDIT-STATUS       PIC XX.
        01  KK PIC X(12).
 
+       01  WS-AUDIT-DATE PIC 9(8).
+       01  WS-AUDIT-TIME PIC 9(8).
+
+      * audit trail line for every CONFIG-FILE lookup attempt, found
+      * or not, so operations can show who looked up what and when
+       01  AUDIT-DETAIL-LINE.
+           05 AUD-DATE            PIC 9(8).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 AUD-TIME            PIC 9(8).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 AUD-KEY             PIC X(12).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 AUD-RESULT          PIC X(10).
+
+      * valid ABCD-ENVIRON-TYP codes - kept in sync with the 88
+      * levels in ABCDCOPY
+       01  VALID-ENVIRON-TYPS.
+           05 FILLER               PIC X(01) VALUE 'P'.
+           05 FILLER               PIC X(01) VALUE 'T'.
+           05 FILLER               PIC X(01) VALUE 'D'.
+           05 FILLER               PIC X(01) VALUE 'Q'.
+       01  VALID-ENVIRON-TYP-TBL REDEFINES VALID-ENVIRON-TYPS.
+           05 VALID-ENVIRON-TYP    PIC X(01) OCCURS 4 TIMES.
+       01  WS-ENVIRON-TYP-IDX      PIC 9(02) COMP.
+       01  WS-ENVIRON-TYP-FOUND-SW PIC X(01) VALUE 'N'.
+           88 ENVIRON-TYP-IS-VALID         VALUE 'Y'.
+
        PROCEDURE DIVISION.
            PERFORM MAIN-PROCEDURE.
            PERFORM CLOSE-FILE.
@@ -26,21 +73,70 @@
 
        MAIN-PROCEDURE.
            OPEN INPUT FILEIN.
+           IF WS-FILEIN-STATUS NOT = '00'
+               DISPLAY 'INDEXEDFILEREAD1: NO CONFIG-FILE AVAILABLE'
+           ELSE
+               OPEN INPUT KEY-IN-FILE
+               IF WS-KEYIN-STATUS NOT = '00'
+                   DISPLAY 'INDEXEDFILEREAD1: NO KEYIN KEYS SUPPLIED'
+               ELSE
+                   OPEN OUTPUT AUDIT-FILE
+                   PERFORM READ-KEY-RECORD
+                   PERFORM UNTIL WS-KEYIN-STATUS NOT = '00'
+                       PERFORM LOOKUP-CONFIG-ENTRY
+                       PERFORM READ-KEY-RECORD
+                   END-PERFORM
+                   CLOSE AUDIT-FILE
+               END-IF
+               CLOSE KEY-IN-FILE
+           END-IF.
+
+       READ-KEY-RECORD.
+           READ KEY-IN-FILE INTO KK
+               AT END
+                   MOVE '10' TO WS-KEYIN-STATUS
+           END-READ.
+
+       LOOKUP-CONFIG-ENTRY.
+           MOVE KK TO ABCD-KEY.
+           READ FILEIN INTO ABCD-RECORD KEY IS ABCD-KEY
+               INVALID KEY
+                   DISPLAY 'INDEXEDFILEREAD1: NOT FOUND FOR KEY ' KK
+                   MOVE 'NOT FOUND' TO AUD-RESULT
+               NOT INVALID KEY
+                   DISPLAY ':' ABCD-ENVIRON-TYP ':'
+                   PERFORM VALIDATE-ENVIRON-TYP
+                   MOVE 'FOUND' TO AUD-RESULT
+           END-READ.
+           PERFORM WRITE-AUDIT-RECORD.
+
+      * append a timestamped record of this lookup attempt, found or
+      * not, to the audit trail
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           MOVE WS-AUDIT-DATE TO AUD-DATE.
+           MOVE WS-AUDIT-TIME TO AUD-TIME.
+           MOVE KK TO AUD-KEY.
+           WRITE AUDIT-LINE FROM AUDIT-DETAIL-LINE.
 
-      *    PERFORM READ-FILE UNTIL WS-FILEIN-STATUS NOT = '00'.
-           MOVE 'PQRAAAAA0001' TO KK.
-           READ FILEIN INTO ABCD-RECORD KEY IS KK.
-           DISPLAY ':' ABCD-ENVIRON-TYP ':'.
-
-       READ-FILE.
-               READ FILEIN NEXT RECORD
-                   AT END
-                       MOVE '00' TO WS-FILEIN-STATUS
-                   NOT AT END
-                       DISPLAY '***********************'
-      *               MOVE PARTITION-QUEUE-MAP-RECORD TO WS-DATA
-      *               DISPLAY ':' WS-DATA ':'
-               END-READ.
+      * flag any CONFIG-FILE entry whose ABCD-ENVIRON-TYP does not
+      * match one of our known environment type codes instead of
+      * letting a garbage value pass through silently
+       VALIDATE-ENVIRON-TYP.
+           MOVE 'N' TO WS-ENVIRON-TYP-FOUND-SW.
+           MOVE ZERO TO WS-ENVIRON-TYP-IDX.
+           PERFORM VARYING WS-ENVIRON-TYP-IDX FROM 1 BY 1
+                   UNTIL WS-ENVIRON-TYP-IDX > 4
+               IF ABCD-ENVIRON-TYP =
+                       VALID-ENVIRON-TYP(WS-ENVIRON-TYP-IDX)
+                   MOVE 'Y' TO WS-ENVIRON-TYP-FOUND-SW
+               END-IF
+           END-PERFORM.
+           IF NOT ENVIRON-TYP-IS-VALID
+               DISPLAY 'INDEXEDFILEREAD1: INVALID ABCD-ENVIRON-TYP '''
+                   ABCD-ENVIRON-TYP '''' ' ON KEY ' KK
+           END-IF.
 
         CLOSE-FILE.
            CLOSE FILEIN.
