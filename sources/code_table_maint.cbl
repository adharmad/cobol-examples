@@ -0,0 +1,233 @@
+      * maintenance program for the CODEREF reference file that
+      * feeds SEARCH's CODE-TABLE - adds, changes, and deletes
+      * CODE-DATA entries (including the CODE-DESC description added
+      * alongside this program) so CODEREF no longer has to be
+      * maintained by an off system file edit.  CODEREF is kept in
+      * CODE-DATA order on rewrite for a readable audit trail -
+      * SEARCH no longer requires ascending order now that it does a
+      * bounded linear SEARCH VARYING instead of SEARCH ALL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CODE-TABLE-MAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CODE-REF-FILE ASSIGN TO 'CODEREF'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CODEREF-STATUS.
+
+           SELECT MNT-TXN-FILE ASSIGN TO 'CODEMAINT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT MNT-RPT-FILE ASSIGN TO 'CODEMAINTRPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CODE-REF-FILE.
+       01  CODE-REF-RECORD.
+           05  CODE-REF-DATA        PIC X(04).
+           05  CODE-REF-NUM         PIC 9(04).
+           05  CODE-REF-DESC        PIC X(20).
+
+       FD  MNT-TXN-FILE.
+       01  MNT-TXN-RECORD.
+           05 MNT-ACTION               PIC X(01).
+              88 MNT-ACTION-ADD        VALUE 'A'.
+              88 MNT-ACTION-CHANGE     VALUE 'C'.
+              88 MNT-ACTION-DELETE     VALUE 'D'.
+           05 MNT-CODE-DATA            PIC X(04).
+           05 MNT-CODE-NUM             PIC 9(04).
+           05 MNT-CODE-DESC            PIC X(20).
+
+       FD  MNT-RPT-FILE.
+       01  MNT-RPT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CODEREF-STATUS           PIC XX.
+       01  WS-TXN-STATUS                PIC XX.
+       01  WS-TABLE-COUNT               PIC 9(04) VALUE ZEROES.
+       01  WS-FOUND-SW                  PIC X VALUE 'N'.
+           88  ENTRY-FOUND                     VALUE 'Y'.
+       01  WS-FOUND-IDX                 PIC 9(04).
+       01  IDX1                         PIC 9(04).
+       01  IDX2                         PIC 9(04).
+
+       01  RPT-DETAIL-LINE.
+           05 RPT-ACTION                PIC X(01).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 RPT-CODE-DATA             PIC X(04).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 RPT-RESULT                PIC X(40).
+
+       01  CODE-TABLE-OBJ.
+           05  CODE-TABLE OCCURS 10 TIMES.
+               10  CODE-DATA            PIC X(04).
+               10  CODE-NUM             PIC 9(04).
+               10  CODE-DESC            PIC X(20).
+
+       PROCEDURE DIVISION.
+           PERFORM MAIN-PROCEDURE.
+           STOP RUN.
+
+       MAIN-PROCEDURE.
+           OPEN INPUT MNT-TXN-FILE.
+           IF WS-TXN-STATUS NOT = '00'
+               DISPLAY 'CODE-TABLE-MAINT: NO CODEMAINT TRANSACTIONS '
+                   'SUPPLIED'
+           ELSE
+               OPEN OUTPUT MNT-RPT-FILE
+               PERFORM LOAD-CODE-TABLE
+
+               PERFORM READ-TXN-RECORD
+               PERFORM UNTIL WS-TXN-STATUS NOT = '00'
+                   PERFORM PROCESS-TXN-RECORD
+                   PERFORM READ-TXN-RECORD
+               END-PERFORM
+
+               PERFORM REWRITE-CODEREF
+               CLOSE MNT-RPT-FILE
+           END-IF.
+           CLOSE MNT-TXN-FILE.
+
+      * load the existing CODEREF entries into the working table so
+      * transactions are applied in memory before the file is
+      * rewritten
+       LOAD-CODE-TABLE.
+           OPEN INPUT CODE-REF-FILE.
+           IF WS-CODEREF-STATUS = '00'
+               PERFORM READ-CODEREF-RECORD
+               PERFORM UNTIL WS-CODEREF-STATUS NOT = '00'
+                       OR WS-TABLE-COUNT = 10
+                   ADD 1 TO WS-TABLE-COUNT
+                   MOVE CODE-REF-DATA TO CODE-DATA(WS-TABLE-COUNT)
+                   MOVE CODE-REF-NUM TO CODE-NUM(WS-TABLE-COUNT)
+                   MOVE CODE-REF-DESC TO CODE-DESC(WS-TABLE-COUNT)
+                   PERFORM READ-CODEREF-RECORD
+               END-PERFORM
+               CLOSE CODE-REF-FILE
+           END-IF.
+
+       READ-CODEREF-RECORD.
+           READ CODE-REF-FILE
+               AT END
+                   MOVE '10' TO WS-CODEREF-STATUS
+           END-READ.
+
+       READ-TXN-RECORD.
+           READ MNT-TXN-FILE
+               AT END
+                   MOVE '10' TO WS-TXN-STATUS
+           END-READ.
+
+       PROCESS-TXN-RECORD.
+           EVALUATE TRUE
+               WHEN MNT-ACTION-ADD
+                   PERFORM ADD-ENTRY
+               WHEN MNT-ACTION-CHANGE
+                   PERFORM CHANGE-ENTRY
+               WHEN MNT-ACTION-DELETE
+                   PERFORM DELETE-ENTRY
+               WHEN OTHER
+                   MOVE 'INVALID ACTION CODE' TO RPT-RESULT
+                   PERFORM WRITE-RPT-RECORD
+           END-EVALUATE.
+
+      * find MNT-CODE-DATA in the working table; sets ENTRY-FOUND and
+      * WS-FOUND-IDX to the matching slot.  WS-FOUND-IDX is captured
+      * inside the loop body rather than read from IDX1 afterward,
+      * since PERFORM VARYING advances IDX1 one more time before its
+      * UNTIL test sees ENTRY-FOUND go true
+       FIND-ENTRY.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM VARYING IDX1 FROM 1 BY 1
+                   UNTIL IDX1 > WS-TABLE-COUNT OR ENTRY-FOUND
+               IF CODE-DATA(IDX1) = MNT-CODE-DATA
+                   MOVE IDX1 TO WS-FOUND-IDX
+                   SET ENTRY-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+       ADD-ENTRY.
+           PERFORM FIND-ENTRY.
+           IF ENTRY-FOUND
+               MOVE 'ADD FAILED - KEY ALREADY EXISTS' TO RPT-RESULT
+           ELSE
+               IF WS-TABLE-COUNT = 10
+                   MOVE 'ADD FAILED - TABLE FULL' TO RPT-RESULT
+               ELSE
+                   PERFORM INSERT-ENTRY-IN-ORDER
+                   MOVE 'ADDED' TO RPT-RESULT
+               END-IF
+           END-IF.
+           PERFORM WRITE-RPT-RECORD.
+
+      * insert MNT-CODE-DATA into the table at the position that
+      * keeps CODE-DATA in ascending order, shifting later entries
+      * down one slot to make room
+       INSERT-ENTRY-IN-ORDER.
+           MOVE 1 TO IDX1.
+           PERFORM VARYING IDX1 FROM 1 BY 1
+                   UNTIL IDX1 > WS-TABLE-COUNT
+                       OR CODE-DATA(IDX1) > MNT-CODE-DATA
+               CONTINUE
+           END-PERFORM.
+
+           PERFORM VARYING IDX2 FROM WS-TABLE-COUNT BY -1
+                   UNTIL IDX2 < IDX1
+               MOVE CODE-DATA(IDX2) TO CODE-DATA(IDX2 + 1)
+               MOVE CODE-NUM(IDX2) TO CODE-NUM(IDX2 + 1)
+               MOVE CODE-DESC(IDX2) TO CODE-DESC(IDX2 + 1)
+           END-PERFORM.
+
+           MOVE MNT-CODE-DATA TO CODE-DATA(IDX1).
+           MOVE MNT-CODE-NUM TO CODE-NUM(IDX1).
+           MOVE MNT-CODE-DESC TO CODE-DESC(IDX1).
+           ADD 1 TO WS-TABLE-COUNT.
+
+       CHANGE-ENTRY.
+           PERFORM FIND-ENTRY.
+           IF NOT ENTRY-FOUND
+               MOVE 'CHANGE FAILED - KEY NOT FOUND' TO RPT-RESULT
+           ELSE
+               MOVE MNT-CODE-NUM TO CODE-NUM(WS-FOUND-IDX)
+               MOVE MNT-CODE-DESC TO CODE-DESC(WS-FOUND-IDX)
+               MOVE 'CHANGED' TO RPT-RESULT
+           END-IF.
+           PERFORM WRITE-RPT-RECORD.
+
+      * remove the matching slot by shifting every later entry up one
+       DELETE-ENTRY.
+           PERFORM FIND-ENTRY.
+           IF NOT ENTRY-FOUND
+               MOVE 'DELETE FAILED - KEY NOT FOUND' TO RPT-RESULT
+           ELSE
+               PERFORM VARYING IDX2 FROM WS-FOUND-IDX BY 1
+                       UNTIL IDX2 >= WS-TABLE-COUNT
+                   MOVE CODE-DATA(IDX2 + 1) TO CODE-DATA(IDX2)
+                   MOVE CODE-NUM(IDX2 + 1) TO CODE-NUM(IDX2)
+                   MOVE CODE-DESC(IDX2 + 1) TO CODE-DESC(IDX2)
+               END-PERFORM
+               SUBTRACT 1 FROM WS-TABLE-COUNT
+               MOVE 'DELETED' TO RPT-RESULT
+           END-IF.
+           PERFORM WRITE-RPT-RECORD.
+
+       WRITE-RPT-RECORD.
+           MOVE MNT-ACTION TO RPT-ACTION.
+           MOVE MNT-CODE-DATA TO RPT-CODE-DATA.
+           WRITE MNT-RPT-LINE FROM RPT-DETAIL-LINE.
+
+      * write the updated working table back out to CODEREF, keeping
+      * it in ascending CODE-DATA order for a readable audit trail
+      * (no longer functionally required by SEARCH's lookup)
+       REWRITE-CODEREF.
+           OPEN OUTPUT CODE-REF-FILE.
+           PERFORM VARYING IDX1 FROM 1 BY 1 UNTIL IDX1 > WS-TABLE-COUNT
+               MOVE CODE-DATA(IDX1) TO CODE-REF-DATA
+               MOVE CODE-NUM(IDX1) TO CODE-REF-NUM
+               MOVE CODE-DESC(IDX1) TO CODE-REF-DESC
+               WRITE CODE-REF-RECORD
+           END-PERFORM.
+           CLOSE CODE-REF-FILE.
