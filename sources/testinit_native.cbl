@@ -4,14 +4,24 @@
         WORKING-STORAGE SECTION.
            01 NUM1 PIC 9(10).
            01 STR1 PIC X(10).
+
+           COPY CLRRECW.
         PROCEDURE DIVISION.
 
            DISPLAY ':' NUM1 ':'
            DISPLAY ':' STR1 ':'
 
-           INITIALIZE NUM1.
-           INITIALIZE STR1.
+           SET CLR-REC-ZERO-FILL TO TRUE.
+           MOVE 10 TO CLR-REC-LEN.
+           PERFORM CLEAR-RECORD-BY-MODE.
+           MOVE CLR-REC-RAW-BYTES(1:10) TO NUM1.
+
+           SET CLR-REC-SPACE-FILL TO TRUE.
+           PERFORM CLEAR-RECORD-BY-MODE.
+           MOVE CLR-REC-RAW-BYTES(1:10) TO STR1.
 
            DISPLAY ':' NUM1 ':'
            DISPLAY ':' STR1 ':'
             STOP RUN.
+
+           COPY CLRRECP.
