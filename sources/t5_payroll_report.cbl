@@ -0,0 +1,186 @@
+      * payroll report built on T5's comma-decimal salary formatting.
+      * reads employee id, name, and gross/net salary for many
+      * employees and prints them edited with the same
+      * DECIMAL-POINT IS COMMA picture T5 demonstrates on a single
+      * literal, since that locale setting is what our Brazilian
+      * payroll output needs
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. T5-PAYROLL-REPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-IN ASSIGN TO 'PAYROLLIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+
+           SELECT PAYROLL-RPT ASSIGN TO 'PAYROLLRPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LOCALE-FILE ASSIGN TO 'LOCALE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCALE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-IN.
+       01  PAYROLL-IN-RECORD.
+           05  PI-EMP-ID               PIC 9(06).
+           05  PI-EMP-NAME              PIC X(30).
+           05  PI-GROSS-SALARY          PIC 9(07)V99.
+           05  PI-NET-SALARY            PIC 9(07)V99.
+
+       FD  PAYROLL-RPT.
+       01  PAYROLL-RPT-LINE            PIC X(80).
+
+       FD  LOCALE-FILE.
+       01  LOCALE-RECORD               PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       01  WS-IN-STATUS                PIC XX.
+       01  WS-LOCALE-STATUS            PIC XX.
+       01  WS-EMP-COUNT                PIC 9(05) VALUE ZEROES.
+       01  WS-GROSS-TOTAL              PIC 9(09)V99 VALUE ZEROES.
+       01  WS-NET-TOTAL                PIC 9(09)V99 VALUE ZEROES.
+
+      * locale switch for the comma-decimal report lines below - 'B'
+      * is the compiled-in Brazilian DECIMAL-POINT IS COMMA setting
+      * this report was built for; 'U' swaps punctuation on the
+      * edited output lines so a US-locale run doesn't need its own
+      * recompiled copy of this program.  defaults to Brazilian if
+      * no LOCALE control record is supplied
+       01  WS-LOCALE-CD                PIC X(01) VALUE 'B'.
+           88  LOCALE-IS-BRAZIL                VALUE 'B'.
+           88  LOCALE-IS-US                    VALUE 'U'.
+
+       01  RPT-HEADING-LINE.
+           05  FILLER                  PIC X(08) VALUE 'EMP ID'.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(30) VALUE 'EMPLOYEE NAME'.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(15) VALUE 'GROSS SALARY'.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(15) VALUE 'NET SALARY'.
+
+       01  RPT-DETAIL-LINE.
+           05  RPT-EMP-ID              PIC Z(5)9.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  RPT-EMP-NAME            PIC X(30).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-GROSS-SALARY        PIC ZZZ.ZZZ.ZZ9,99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-NET-SALARY          PIC ZZZ.ZZZ.ZZ9,99.
+
+       01  RPT-TRAILER-LINE.
+           05  FILLER                  PIC X(15) VALUE
+                   'EMPLOYEE COUNT:'.
+           05  RPT-EMP-COUNT           PIC Z(4)9.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(13) VALUE
+                   'GROSS TOTAL:'.
+           05  RPT-GROSS-TOTAL         PIC ZZZ.ZZZ.ZZ9,99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE 'NET TOTAL:'.
+           05  RPT-NET-TOTAL           PIC ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+           PERFORM MAIN-PROCEDURE.
+           STOP RUN.
+
+       MAIN-PROCEDURE.
+           PERFORM READ-LOCALE-SWITCH.
+
+           OPEN INPUT PAYROLL-IN.
+           IF WS-IN-STATUS NOT = '00'
+               DISPLAY
+                   'T5-PAYROLL-REPORT: NO PAYROLLIN RECORDS SUPPLIED'
+           ELSE
+               OPEN OUTPUT PAYROLL-RPT
+               WRITE PAYROLL-RPT-LINE FROM RPT-HEADING-LINE
+
+               PERFORM READ-PAYROLL-RECORD
+               PERFORM UNTIL WS-IN-STATUS NOT = '00'
+                   PERFORM WRITE-DETAIL-RECORD
+                   PERFORM READ-PAYROLL-RECORD
+               END-PERFORM
+
+               PERFORM WRITE-TRAILER-RECORD
+               CLOSE PAYROLL-RPT
+           END-IF.
+           CLOSE PAYROLL-IN.
+
+       READ-PAYROLL-RECORD.
+           READ PAYROLL-IN
+               AT END
+                   MOVE '10' TO WS-IN-STATUS
+           END-READ.
+
+      * reads the optional LOCALE control record, one character 'B'
+      * or 'U', to decide whether the comma-decimal report lines get
+      * swapped to a period-decimal format before they're written
+       READ-LOCALE-SWITCH.
+           OPEN INPUT LOCALE-FILE.
+           IF WS-LOCALE-STATUS = '00'
+               READ LOCALE-FILE
+                   NOT AT END
+                       MOVE LOCALE-RECORD TO WS-LOCALE-CD
+               END-READ
+               CLOSE LOCALE-FILE
+           END-IF.
+
+       WRITE-DETAIL-RECORD.
+           MOVE PI-EMP-ID TO RPT-EMP-ID.
+           MOVE PI-EMP-NAME TO RPT-EMP-NAME.
+           MOVE PI-GROSS-SALARY TO RPT-GROSS-SALARY.
+           MOVE PI-NET-SALARY TO RPT-NET-SALARY.
+           IF LOCALE-IS-US
+               PERFORM SWAP-DECIMAL-CHARS-GROSS
+               PERFORM SWAP-DECIMAL-CHARS-NET
+           END-IF.
+           MOVE RPT-DETAIL-LINE TO PAYROLL-RPT-LINE.
+           WRITE PAYROLL-RPT-LINE.
+           ADD 1 TO WS-EMP-COUNT.
+           ADD PI-GROSS-SALARY TO WS-GROSS-TOTAL.
+           ADD PI-NET-SALARY TO WS-NET-TOTAL.
+
+       WRITE-TRAILER-RECORD.
+           MOVE WS-EMP-COUNT TO RPT-EMP-COUNT.
+           MOVE WS-GROSS-TOTAL TO RPT-GROSS-TOTAL.
+           MOVE WS-NET-TOTAL TO RPT-NET-TOTAL.
+           IF LOCALE-IS-US
+               PERFORM SWAP-DECIMAL-CHARS-GROSS-TOTAL
+               PERFORM SWAP-DECIMAL-CHARS-NET-TOTAL
+           END-IF.
+           MOVE RPT-TRAILER-LINE TO PAYROLL-RPT-LINE.
+           WRITE PAYROLL-RPT-LINE.
+
+      * swaps the comma/period punctuation on one already-edited
+      * comma-decimal salary field for a US-locale run, without a
+      * second compile under a different DECIMAL-POINT setting.  the
+      * period is moved out of the way to a placeholder first so the
+      * comma-to-period and period-to-comma swaps don't collide.
+      * scoped to the individual numeric fields, not the whole report
+      * line, so an employee name containing a '.' or ',' is never
+      * touched
+       SWAP-DECIMAL-CHARS-GROSS.
+           INSPECT RPT-GROSS-SALARY REPLACING ALL '.' BY '~'.
+           INSPECT RPT-GROSS-SALARY REPLACING ALL ',' BY '.'.
+           INSPECT RPT-GROSS-SALARY REPLACING ALL '~' BY ','.
+
+       SWAP-DECIMAL-CHARS-NET.
+           INSPECT RPT-NET-SALARY REPLACING ALL '.' BY '~'.
+           INSPECT RPT-NET-SALARY REPLACING ALL ',' BY '.'.
+           INSPECT RPT-NET-SALARY REPLACING ALL '~' BY ','.
+
+       SWAP-DECIMAL-CHARS-GROSS-TOTAL.
+           INSPECT RPT-GROSS-TOTAL REPLACING ALL '.' BY '~'.
+           INSPECT RPT-GROSS-TOTAL REPLACING ALL ',' BY '.'.
+           INSPECT RPT-GROSS-TOTAL REPLACING ALL '~' BY ','.
+
+       SWAP-DECIMAL-CHARS-NET-TOTAL.
+           INSPECT RPT-NET-TOTAL REPLACING ALL '.' BY '~'.
+           INSPECT RPT-NET-TOTAL REPLACING ALL ',' BY '.'.
+           INSPECT RPT-NET-TOTAL REPLACING ALL '~' BY ','.
