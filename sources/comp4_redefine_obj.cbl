@@ -9,12 +9,24 @@
            10  TAX-QUAL-CODE               PIC X(01).
        01  NUM1 REDEFINES OBJ1 PIC 9(04) COMP-4.
 
+           COPY COMP4CHKW.
+
        PROCEDURE DIVISION.
 
            MOVE LOW-VALUES TO OBJ1.
-           DISPLAY '*' NUM1 '*'.
+           PERFORM CHECK-AND-DISPLAY-NUM1.
            MOVE 1 TO TAX-QUAL-CODE.
-           DISPLAY '*' NUM1 '*'.
+           PERFORM CHECK-AND-DISPLAY-NUM1.
 
 
        STOP RUN.
+
+       CHECK-AND-DISPLAY-NUM1.
+           MOVE OBJ1 TO COMP4-CHK-RAW-BYTES(1:2).
+           MOVE 2 TO COMP4-CHK-LEN.
+           PERFORM VALIDATE-COMP4-OVERLAY.
+           IF COMP4-CHK-IS-VALID
+               DISPLAY '*' NUM1 '*'
+           END-IF.
+
+           COPY COMP4CHKP.
