@@ -0,0 +1,95 @@
+      * capacity report for MAPFILE - for every mapset/table entry,
+      * reports how many of the 64 FOO-QUEUE-NR slots are in use
+      * versus still flagged FOO-QUEUE-NR-UNUSED, so capacity
+      * planning does not require dumping the file by hand
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAPFILE-QUEUE-RPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILEIN ASSIGN TO 'MAPFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY   IS FOO-RECORD-KEY
+               FILE STATUS IS WS-FILEIN-STATUS.
+
+           SELECT RPT-FILE ASSIGN TO 'MAPQUEUERPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILEIN.
+           COPY MAPREC.
+
+       FD  RPT-FILE.
+       01  RPT-LINE                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILEIN-STATUS           PIC XX.
+       01  WS-QUEUE-IDX                PIC 9(02).
+       01  WS-USED-COUNT               PIC 9(02).
+       01  WS-UNUSED-COUNT              PIC 9(02).
+
+       01  RPT-HEADING PIC X(80) VALUE
+           'MAPSET  DB2-TABLE  INST   USED  UNUSED'.
+
+       01  RPT-DETAIL-LINE.
+           05 RPT-MAPSET-NR            PIC X(01).
+           05 FILLER                   PIC X(03) VALUE SPACES.
+           05 RPT-DB2-TBL-NA           PIC X(07).
+           05 FILLER                   PIC X(03) VALUE SPACES.
+           05 RPT-INST                 PIC 9(02).
+           05 FILLER                   PIC X(04) VALUE SPACES.
+           05 RPT-USED                 PIC Z9.
+           05 FILLER                   PIC X(04) VALUE SPACES.
+           05 RPT-UNUSED               PIC Z9.
+
+       PROCEDURE DIVISION.
+           PERFORM MAIN-PROCEDURE.
+           STOP RUN.
+
+       MAIN-PROCEDURE.
+           OPEN INPUT FILEIN.
+           IF WS-FILEIN-STATUS NOT = '00'
+               DISPLAY 'MAPFILE-QUEUE-RPT: UNABLE TO OPEN MAPFILE'
+           ELSE
+               OPEN OUTPUT RPT-FILE
+               WRITE RPT-LINE FROM RPT-HEADING
+
+               PERFORM READ-MAP-RECORD
+               PERFORM UNTIL WS-FILEIN-STATUS NOT = '00'
+                   PERFORM TALLY-QUEUE-SLOTS
+                   PERFORM WRITE-RPT-RECORD
+                   PERFORM READ-MAP-RECORD
+               END-PERFORM
+
+               CLOSE RPT-FILE
+               CLOSE FILEIN
+           END-IF.
+
+       READ-MAP-RECORD.
+           READ FILEIN NEXT RECORD
+               AT END
+                   MOVE '10' TO WS-FILEIN-STATUS
+           END-READ.
+
+       TALLY-QUEUE-SLOTS.
+           MOVE ZEROES TO WS-USED-COUNT.
+           MOVE ZEROES TO WS-UNUSED-COUNT.
+           PERFORM VARYING WS-QUEUE-IDX FROM 1 BY 1
+                   UNTIL WS-QUEUE-IDX > 64
+               IF FOO-QUEUE-NR-UNUSED(WS-QUEUE-IDX)
+                   ADD 1 TO WS-UNUSED-COUNT
+               ELSE
+                   ADD 1 TO WS-USED-COUNT
+               END-IF
+           END-PERFORM.
+
+       WRITE-RPT-RECORD.
+           MOVE FOO-MAPSET-NR TO RPT-MAPSET-NR.
+           MOVE FOO-DB2-TBL-NA TO RPT-DB2-TBL-NA.
+           MOVE FOO-DB2-XXX-KK-INST TO RPT-INST.
+           MOVE WS-USED-COUNT TO RPT-USED.
+           MOVE WS-UNUSED-COUNT TO RPT-UNUSED.
+           WRITE RPT-LINE FROM RPT-DETAIL-LINE.
