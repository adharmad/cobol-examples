@@ -5,6 +5,8 @@
                01 DBL PIC 9(8)V99.
                  01 STR PIC X(10) REDEFINES DBL.
 
+                 COPY NUMCHKW.
+
        PROCEDURE DIVISION.
        MOVE 1234.9 TO DBL.
        DISPLAY "DBL: *"DBL "*".
@@ -12,6 +14,19 @@
 
        DISPLAY '--------------'.
        MOVE '11223' TO STR.
-       DISPLAY "DBL: *"DBL "*".
+
+       MOVE STR TO NUM-CHK-RAW-BYTES(1:10).
+       MOVE 10 TO NUM-CHK-LEN.
+       PERFORM VALIDATE-NUMERIC-BYTES.
+       IF NUM-CHK-IS-VALID
+           DISPLAY "DBL: *"DBL "*"
+       ELSE
+           DISPLAY "STR IS NOT VALID UNSIGNED NUMERIC DATA - "
+               "DBL NOT TRUSTED"
+       END-IF.
        DISPLAY "STR: *"STR "*".
        DISPLAY '--------------'.
+
+       STOP RUN.
+
+       COPY NUMCHKP.
