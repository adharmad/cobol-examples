@@ -14,6 +14,8 @@
              05 VAR5 PIC X(4).
        01 STR1 PIC X(14).
 
+       COPY CLRRECW.
+
        PROCEDURE DIVISION.
            DISPLAY "HELLO".
 
@@ -21,7 +23,16 @@
       *    MOVE OBJ1 TO STR1.
       *    DISPLAY ':'STR1':'.
            INITIALIZE OBJ1.
+
+           SET CLR-REC-SPACE-FILL TO TRUE.
+           MOVE 14 TO CLR-REC-LEN.
+           PERFORM CLEAR-RECORD-BY-MODE.
+           MOVE CLR-REC-RAW-BYTES(1:14) TO STR1.
+           DISPLAY ':'STR1':'.
+
            MOVE OBJ1 TO STR1.
            DISPLAY ':'STR1':'.
 
        STOP RUN.
+
+           COPY CLRRECP.
