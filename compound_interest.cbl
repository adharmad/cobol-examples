@@ -1,34 +1,257 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. COMPOUND-INTEREST.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CI-PARM-FILE ASSIGN TO 'CIPARM'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-PARM-STATUS.
+
+            SELECT CI-STMT-FILE ASSIGN TO 'CISTMT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-STMT-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  CI-PARM-FILE.
+        01  CI-PARM-RECORD.
+            05 CIP-PRINCIPAL PIC 9(8)V9(4).
+            05 CIP-PERIOD PIC 9(4).
+            05 CIP-RATE PIC 9(2)V99.
+            05 CIP-FREQ-CD PIC X(01).
+            05 CIP-WITHDRAW-PERIOD PIC 9(4).
+            05 CIP-PENALTY-MONTHS PIC 9(2).
+            05 CIP-EXTRA-PMT-PERIOD PIC 9(4).
+            05 CIP-EXTRA-PMT-AMT PIC 9(8)V99.
+
+        FD  CI-STMT-FILE.
+        01  CI-STMT-LINE PIC X(80).
+
         WORKING-STORAGE SECTION.
+          01 WS-STMT-STATUS PIC XX.
+
+      * customer-ready amortization statement line, written to
+      * CISTMT in place of scrolling the schedule past on sysout
+          01 RPT-HEADING-1 PIC X(80) VALUE
+              'AMORTIZATION STATEMENT'.
+          01 RPT-HEADING-2 PIC X(80) VALUE
+              'PERIOD  OPENING BAL    INTEREST  PRINCIPAL  CLOSING'.
+          01 RPT-DETAIL-LINE.
+              05 RPT-PERIOD       PIC Z9.
+              05 FILLER           PIC X(05) VALUE SPACES.
+              05 RPT-OPEN-BAL     PIC $$$,$$$,$$9.99.
+              05 FILLER           PIC X(04) VALUE SPACES.
+              05 RPT-INTEREST     PIC $$$,$$$,$$9.99.
+              05 FILLER           PIC X(04) VALUE SPACES.
+              05 RPT-PRINCIPAL-PD PIC $$$,$$$,$$9.99.
+              05 FILLER           PIC X(04) VALUE SPACES.
+              05 RPT-CLOSE-BAL    PIC $$$,$$$,$$9.99.
+              05 FILLER           PIC X(10) VALUE SPACES.
+
+          01 RPT-PENALTY-LINE.
+              05 FILLER           PIC X(01) VALUE SPACES.
+              05 FILLER           PIC X(27) VALUE
+                  'EARLY WITHDRAWAL AT PERIOD '.
+              05 RPT-WD-PERIOD    PIC Z9.
+              05 FILLER           PIC X(11) VALUE
+                  ' - PENALTY '.
+              05 RPT-PENALTY-AMT  PIC $$$,$$$,$$9.99.
+              05 FILLER           PIC X(08) VALUE
+                  ' PAYOFF '.
+              05 RPT-PAYOFF-AMT   PIC $$$,$$$,$$9.99.
+
+          01 WS-PARM-STATUS PIC XX.
+
           01 PRINCIPAL PIC 9(8)V9(4).
           01 PERIOD PIC 9(4).
           01 RATE PIC 9(2)V99.
 
+      * compounding frequency - how many times per PERIOD unit the
+      * interest is compounded; A=annual M=monthly Q=quarterly
+      * D=daily
+          01 FREQ-CD PIC X(01).
+             88 FREQ-IS-ANNUAL VALUE 'A'.
+             88 FREQ-IS-MONTHLY VALUE 'M'.
+             88 FREQ-IS-QUARTERLY VALUE 'Q'.
+             88 FREQ-IS-DAILY VALUE 'D'.
+          01 PERIODS-PER-YEAR PIC 9(3).
+          01 SUB-IDX PIC 9(3).
+
+      * early-withdrawal parameters - WITHDRAW-PERIOD is the period
+      * (1 thru PERIOD) at which the customer takes the balance out
+      * early; zero means no early withdrawal is modeled for this
+      * case.  PENALTY-MONTHS is how many months' interest at RATE
+      * is forfeited as the early-withdrawal penalty, the common CD
+      * penalty structure
+          01 WITHDRAW-PERIOD PIC 9(4) VALUE ZERO.
+          01 PENALTY-MONTHS PIC 9(2) VALUE ZERO.
+          01 PENALTY-AMOUNT PIC 9(8)V99.
+          01 WS-PENALTY-FACTOR PIC 9(3)V9(10) COMP-5.
+          01 PAYOFF-AMOUNT PIC 9(8)V99.
+          01 WS-WITHDRAWN-SW PIC X VALUE 'N'.
+             88 WITHDRAWAL-TAKEN VALUE 'Y'.
+
+      * extra/lump-sum payment - EXTRA-PMT-PERIOD is the period (1
+      * thru PERIOD) at which the customer applies a one-time extra
+      * payment against the balance, reducing principal ahead of
+      * schedule; zero means no extra payment is modeled for this
+      * case
+          01 EXTRA-PMT-PERIOD PIC 9(4) VALUE ZERO.
+          01 EXTRA-PMT-AMT PIC 9(8)V99 VALUE ZERO.
+
           01 IDX PIC 99.
-          01 AMOUNT PIC 9(8)V99.
-          01 TMP PIC 9(2)V9(4).
+
+      * amortization schedule working fields - opening/closing
+      * balance and the interest portion of each period's growth.
+      * SCHED-OPEN-BAL is the running balance carried across the
+      * sub-periods within one schedule row; SCHED-PERIOD-OPEN is
+      * the balance the row itself opened with
+          01 SCHED-OPEN-BAL PIC 9(8)V99.
+          01 SCHED-PERIOD-OPEN PIC 9(8)V99.
+          01 SCHED-INTEREST PIC 9(8)V99.
+          01 SCHED-PRINCIPAL-PAID PIC 9(8)V99 VALUE ZEROS.
+          01 SCHED-CLOSE-BAL PIC 9(8)V99.
 
         PROCEDURE DIVISION.
 
+           PERFORM GET-PARAMETERS.
+           PERFORM CALCULATE-AMOUNT.
+           CLOSE CI-STMT-FILE.
+           STOP RUN.
+
+      * read the loan parameters from CIPARM so operations can run
+      * this program against any loan case without a recompile; if
+      * the parameter file is not available, fall back to the
+      * long-standing sample case so the program still runs stand
+      * alone
+        GET-PARAMETERS.
+
            MOVE 15245.30 TO PRINCIPAL.
            MOVE 10 TO PERIOD.
            MOVE 7.25 TO RATE.
+           MOVE 'A' TO FREQ-CD.
 
-           PERFORM CALCULATE-AMOUNT.
-           STOP RUN.
+           OPEN INPUT CI-PARM-FILE.
+           IF WS-PARM-STATUS = '00'
+               READ CI-PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CIP-PRINCIPAL TO PRINCIPAL
+                       MOVE CIP-PERIOD TO PERIOD
+                       MOVE CIP-RATE TO RATE
+                       IF CIP-FREQ-CD NOT = SPACE
+                           MOVE CIP-FREQ-CD TO FREQ-CD
+                       END-IF
+                       MOVE CIP-WITHDRAW-PERIOD TO WITHDRAW-PERIOD
+                       MOVE CIP-PENALTY-MONTHS TO PENALTY-MONTHS
+                       MOVE CIP-EXTRA-PMT-PERIOD TO EXTRA-PMT-PERIOD
+                       MOVE CIP-EXTRA-PMT-AMT TO EXTRA-PMT-AMT
+               END-READ
+               CLOSE CI-PARM-FILE
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN FREQ-IS-MONTHLY
+                   MOVE 12 TO PERIODS-PER-YEAR
+               WHEN FREQ-IS-QUARTERLY
+                   MOVE 4 TO PERIODS-PER-YEAR
+               WHEN FREQ-IS-DAILY
+                   MOVE 365 TO PERIODS-PER-YEAR
+               WHEN OTHER
+                   MOVE 1 TO PERIODS-PER-YEAR
+           END-EVALUATE.
 
         CALCULATE-AMOUNT.
 
            MOVE 1 TO IDX.
+           MOVE PRINCIPAL TO SCHED-OPEN-BAL.
+           MOVE 'N' TO WS-WITHDRAWN-SW.
+
+           OPEN OUTPUT CI-STMT-FILE.
+           IF WS-STMT-STATUS NOT = '00'
+               DISPLAY 'COMPOUND-INTEREST: UNABLE TO OPEN CI-STMT-FILE'
+           ELSE
+               WRITE CI-STMT-LINE FROM RPT-HEADING-1
+               WRITE CI-STMT-LINE FROM RPT-HEADING-2
+
+            PERFORM UNTIL IDX > PERIOD OR WITHDRAWAL-TAKEN
+                MOVE SCHED-OPEN-BAL TO SCHED-PERIOD-OPEN
+                MOVE ZEROS TO SCHED-PRINCIPAL-PAID
 
-            PERFORM UNTIL IDX > PERIOD
-                COMPUTE TMP = (1 + RATE/100) ** IDX
-                COMPUTE AMOUNT = PRINCIPAL * TMP
+      * the interest portion is this period's growth over the
+      * balance the period opened with; there is no scheduled
+      * payment in this model, so the principal portion is zero
+      * unless an extra payment has been applied to the balance.
+      * compounding runs PERIODS-PER-YEAR times within this period
+      * before the row is reported
+                PERFORM VARYING SUB-IDX FROM 1 BY 1
+                        UNTIL SUB-IDX > PERIODS-PER-YEAR
+                    COMPUTE SCHED-CLOSE-BAL ROUNDED =
+                        SCHED-OPEN-BAL +
+                        (SCHED-OPEN-BAL * RATE / 100 /
+                            PERIODS-PER-YEAR)
+                    MOVE SCHED-CLOSE-BAL TO SCHED-OPEN-BAL
+                END-PERFORM
 
-                DISPLAY 'Amount after ' IDX ' years = ' AMOUNT
+                IF EXTRA-PMT-PERIOD > ZERO AND IDX = EXTRA-PMT-PERIOD
+                    PERFORM APPLY-EXTRA-PAYMENT
+                END-IF
+
+                COMPUTE SCHED-INTEREST =
+                    SCHED-CLOSE-BAL - SCHED-PERIOD-OPEN
+                        + SCHED-PRINCIPAL-PAID
+
+                MOVE IDX TO RPT-PERIOD
+                MOVE SCHED-PERIOD-OPEN TO RPT-OPEN-BAL
+                MOVE SCHED-INTEREST TO RPT-INTEREST
+                MOVE SCHED-PRINCIPAL-PAID TO RPT-PRINCIPAL-PD
+                MOVE SCHED-CLOSE-BAL TO RPT-CLOSE-BAL
+                WRITE CI-STMT-LINE FROM RPT-DETAIL-LINE
+
+                IF WITHDRAW-PERIOD > ZERO AND IDX = WITHDRAW-PERIOD
+                    PERFORM APPLY-EARLY-WITHDRAWAL
+                END-IF
 
                 ADD 1 TO IDX
 
-            END-PERFORM.
+            END-PERFORM
+           END-IF.
+
+      * an early withdrawal forfeits PENALTY-MONTHS worth of
+      * interest at the nominal RATE, applied against the balance at
+      * the point of withdrawal - the standard early-withdrawal
+      * penalty structure for a term account.  the payoff is what
+      * the customer actually receives after the penalty
+        APPLY-EARLY-WITHDRAWAL.
+      * the combined rate/12-months expression evaluates wrong under
+      * this compiler's fixed-point evaluator - compute the monthly
+      * rate factor first, same as SINGLE-COMPUTE, to sidestep it
+      * without changing the formula
+           COMPUTE WS-PENALTY-FACTOR ROUNDED =
+               (RATE / 100) * (PENALTY-MONTHS / 12).
+           COMPUTE PENALTY-AMOUNT ROUNDED =
+               SCHED-CLOSE-BAL * WS-PENALTY-FACTOR.
+           COMPUTE PAYOFF-AMOUNT ROUNDED =
+               SCHED-CLOSE-BAL - PENALTY-AMOUNT.
+
+           MOVE IDX TO RPT-WD-PERIOD.
+           MOVE PENALTY-AMOUNT TO RPT-PENALTY-AMT.
+           MOVE PAYOFF-AMOUNT TO RPT-PAYOFF-AMT.
+           WRITE CI-STMT-LINE FROM RPT-PENALTY-LINE.
+
+           SET WITHDRAWAL-TAKEN TO TRUE.
+
+      * a one-time extra payment reduces the balance directly, ahead
+      * of the normal amortization schedule, so every period after
+      * it accrues interest on the smaller balance.  the payment is
+      * capped at the balance on hand so it can't drive the account
+      * negative
+        APPLY-EXTRA-PAYMENT.
+           IF EXTRA-PMT-AMT > SCHED-CLOSE-BAL
+               MOVE SCHED-CLOSE-BAL TO SCHED-PRINCIPAL-PAID
+           ELSE
+               MOVE EXTRA-PMT-AMT TO SCHED-PRINCIPAL-PAID
+           END-IF.
+           SUBTRACT SCHED-PRINCIPAL-PAID FROM SCHED-CLOSE-BAL.
+           MOVE SCHED-CLOSE-BAL TO SCHED-OPEN-BAL.
