@@ -8,8 +8,11 @@
        WORKING-STORAGE SECTION.
 
        01 NUM1 PIC 9(4).
+       01 NUM1-BYTES REDEFINES NUM1 PIC X(4).
        01 STR1 PIC X(4).
 
+           COPY LVCHKW.
+
        PROCEDURE DIVISION.
            DISPLAY "HELLO".
 
@@ -17,7 +20,19 @@
            MOVE LOW-VALUES TO STR1.
            DISPLAY ":"STR1":".
 
-           MOVE STR1 TO NUM1.
+           MOVE STR1 TO LV-CHK-RAW-BYTES(1:4).
+           MOVE 4 TO LV-CHK-LEN.
+           PERFORM SANITIZE-LOW-VALUES-NUMERIC.
+           IF LV-CHK-IS-CONTAMINATED
+               DISPLAY 'STRINGNUM_LOWVALUES: SOURCE CONTAMINATED '
+                   'WITH LOW-VALUES - ZERO-FILLING NUM1'
+               MOVE ZEROS TO NUM1
+           ELSE
+               MOVE STR1 TO NUM1
+           END-IF.
+
            DISPLAY ":"NUM1":".
 
        STOP RUN.
+
+           COPY LVCHKP.
