@@ -1,18 +1,225 @@
       * COMPUTE1 statement
+      * computes the TAMRA 7-pay monthly compounding factor
+      * (WFACT-CURR-INT) for the current TAMRA interest rate
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COMPUTE1.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CMP-RATE-FILE ASSIGN TO 'CMPRATE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-STATUS.
+
+           SELECT CMP-OUT-FILE ASSIGN TO 'CMPOUT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CMP-AUDIT-FILE ASSIGN TO 'CMPAUDIT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CMP-RATE-FILE.
+       01  CMP-RATE-RECORD.
+           05 CMP-CASE-ID          PIC X(10).
+           05 CMP-BALANCE          PIC 9(9)V99.
+           05 CMP-RATE-OVERRIDE    PIC 9(3)V99.
+
+       FD  CMP-OUT-FILE.
+       01  CMP-OUT-LINE            PIC X(80).
+
+       FD  CMP-AUDIT-FILE.
+       01  CMP-AUDIT-LINE          PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01 WFACT-CURR-INT       PIC S9(7)V9(10)     COMP-5.
+       01 WFACT-BASE-FACTOR    PIC S9(7)V9(10)     COMP-5.
        01 WULPR-TAMRA-INT-RATE  PIC S999V99  COMP-5 VALUE 4.
 
+       01 WS-RATE-STATUS PIC XX.
+       01 WS-AUDIT-STATUS PIC XX.
+       01 WS-EOF-SW PIC X VALUE 'N'.
+          88 RATE-FILE-EOF VALUE 'Y'.
+
+      * TAMRA rates outside this band are nonsensical for any of
+      * our contracts and indicate a bad feed rather than a real
+      * rate, so they are rejected rather than computed
+       01 WS-RATE-MIN PIC S999V99 VALUE -00.00.
+       01 WS-RATE-MAX PIC S999V99 VALUE +30.00.
+       01 WS-RATE-OK-SW PIC X VALUE 'Y'.
+          88 RATE-IS-VALID VALUE 'Y'.
+
+      * tiered rate table - the TAMRA rate applied to a contract
+      * depends on its outstanding balance band when the input
+      * record does not carry an explicit override rate
+       01 RATE-TIER-TABLE.
+           05 RATE-TIER OCCURS 5 TIMES
+                  ASCENDING KEY IS RT-BALANCE-LIMIT
+                  INDEXED BY RT-IDX.
+               10 RT-BALANCE-LIMIT   PIC 9(9)V99.
+               10 RT-RATE            PIC S999V99.
+
+       01 WS-AUDIT-DATE PIC 9(8).
+       01 WS-AUDIT-TIME PIC 9(8).
+
+      * audit trail and result report lines
+       01 AUDIT-DETAIL-LINE.
+           05 AUD-DATE          PIC 9(8).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 AUD-TIME          PIC 9(8).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 AUD-CASE-ID       PIC X(10).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 AUD-RATE          PIC S999V99.
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 AUD-FACTOR        PIC S9(7)V9(10).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 AUD-RESULT        PIC X(10).
+
+       01 OUT-DETAIL-LINE.
+           05 OUT-CASE-ID       PIC X(10).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 OUT-RATE          PIC S999V99.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 OUT-FACTOR        PIC S9(7)V9(10).
+
        PROCEDURE DIVISION.
 
-           COMPUTE WFACT-CURR-INT
-           = (1 + .01 * WULPR-TAMRA-INT-RATE ) ** (1 / 12).
-           DISPLAY WFACT-CURR-INT.
-           DISPLAY WULPR-TAMRA-INT-RATE.
+           PERFORM INITIALIZE-TIER-TABLE.
+
+      * append this run to the audit trail; create the audit file
+      * on its first use, otherwise extend the existing one
+           OPEN EXTEND CMP-AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT CMP-AUDIT-FILE
+           END-IF.
+
+           OPEN INPUT CMP-RATE-FILE.
+           IF WS-RATE-STATUS = '00'
+               PERFORM BATCH-COMPUTE
+               CLOSE CMP-RATE-FILE
+           ELSE
+      * no batch rate file supplied - fall back to the original
+      * single-rate computation so this program still runs stand
+      * alone for an ad hoc TAMRA recheck
+               PERFORM SINGLE-COMPUTE
+           END-IF.
+
+           CLOSE CMP-AUDIT-FILE.
+           STOP RUN.
+
+       INITIALIZE-TIER-TABLE.
+           MOVE 10000.00  TO RT-BALANCE-LIMIT(1).
+           MOVE 4.00      TO RT-RATE(1).
+           MOVE 50000.00  TO RT-BALANCE-LIMIT(2).
+           MOVE 4.50      TO RT-RATE(2).
+           MOVE 100000.00 TO RT-BALANCE-LIMIT(3).
+           MOVE 5.00      TO RT-RATE(3).
+           MOVE 500000.00 TO RT-BALANCE-LIMIT(4).
+           MOVE 5.50      TO RT-RATE(4).
+           MOVE 999999999.99 TO RT-BALANCE-LIMIT(5).
+           MOVE 6.00      TO RT-RATE(5).
+
+       SINGLE-COMPUTE.
+           PERFORM VALIDATE-RATE.
+           IF RATE-IS-VALID
+      * the combined base-and-exponent expression evaluates to zero
+      * under this compiler's fixed-point evaluator - compute the
+      * base first, same as INTEREST-CROSSCHECK-REPORT, to sidestep
+      * it without changing the formula
+               COMPUTE WFACT-BASE-FACTOR ROUNDED
+               = 1 + .01 * WULPR-TAMRA-INT-RATE
+               COMPUTE WFACT-CURR-INT
+               = WFACT-BASE-FACTOR ** (1 / 12)
+               DISPLAY WFACT-CURR-INT
+               DISPLAY WULPR-TAMRA-INT-RATE
+               MOVE 'ADHOC' TO CMP-CASE-ID
+               PERFORM WRITE-AUDIT-RECORD
+           ELSE
+               DISPLAY 'COMPUTE1: RATE REJECTED - ' WULPR-TAMRA-INT-RATE
+           END-IF.
+
+       BATCH-COMPUTE.
+           OPEN OUTPUT CMP-OUT-FILE.
+
+           PERFORM READ-RATE-RECORD.
+           PERFORM UNTIL RATE-FILE-EOF
+               PERFORM PROCESS-RATE-RECORD
+               PERFORM READ-RATE-RECORD
+           END-PERFORM.
+
+           CLOSE CMP-OUT-FILE.
+
+       READ-RATE-RECORD.
+           READ CMP-RATE-FILE
+               AT END
+                   SET RATE-FILE-EOF TO TRUE
+           END-READ.
+
+       PROCESS-RATE-RECORD.
+           IF CMP-RATE-OVERRIDE NOT = ZEROS
+               MOVE CMP-RATE-OVERRIDE TO WULPR-TAMRA-INT-RATE
+           ELSE
+               PERFORM RESOLVE-TIER-RATE
+           END-IF.
+
+           PERFORM VALIDATE-RATE.
+
+           IF RATE-IS-VALID
+      * see SINGLE-COMPUTE - base has to be computed separately from
+      * the exponent or the compiler's fixed-point evaluator collapses
+      * the result to zero
+               COMPUTE WFACT-BASE-FACTOR ROUNDED
+               = 1 + .01 * WULPR-TAMRA-INT-RATE
+               COMPUTE WFACT-CURR-INT
+               = WFACT-BASE-FACTOR ** (1 / 12)
+               MOVE CMP-CASE-ID TO OUT-CASE-ID
+               MOVE WULPR-TAMRA-INT-RATE TO OUT-RATE
+               MOVE WFACT-CURR-INT TO OUT-FACTOR
+               WRITE CMP-OUT-LINE FROM OUT-DETAIL-LINE
+           ELSE
+               DISPLAY 'COMPUTE1: RATE REJECTED FOR ' CMP-CASE-ID
+                   ' - ' WULPR-TAMRA-INT-RATE
+           END-IF.
+
+           PERFORM WRITE-AUDIT-RECORD.
+
+      * pick the rate tier whose balance limit is the first one at
+      * or above this contract's outstanding balance
+       RESOLVE-TIER-RATE.
+           SET RT-IDX TO 1.
+           SEARCH RATE-TIER
+               AT END
+                   MOVE RT-RATE(5) TO WULPR-TAMRA-INT-RATE
+               WHEN CMP-BALANCE NOT > RT-BALANCE-LIMIT(RT-IDX)
+                   MOVE RT-RATE(RT-IDX) TO WULPR-TAMRA-INT-RATE
+           END-SEARCH.
+
+       VALIDATE-RATE.
+           IF WULPR-TAMRA-INT-RATE < WS-RATE-MIN
+              OR WULPR-TAMRA-INT-RATE > WS-RATE-MAX
+               MOVE 'N' TO WS-RATE-OK-SW
+           ELSE
+               MOVE 'Y' TO WS-RATE-OK-SW
+           END-IF.
+
+      * append a timestamped record of this recomputation to the
+      * audit file so we can show the compliance trail to auditors
+      * on request
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
 
-       STOP RUN.
+           MOVE WS-AUDIT-DATE TO AUD-DATE.
+           MOVE WS-AUDIT-TIME TO AUD-TIME.
+           MOVE CMP-CASE-ID TO AUD-CASE-ID.
+           MOVE WULPR-TAMRA-INT-RATE TO AUD-RATE.
+           MOVE WFACT-CURR-INT TO AUD-FACTOR.
+           IF RATE-IS-VALID
+               MOVE 'OK' TO AUD-RESULT
+           ELSE
+               MOVE 'REJECTED' TO AUD-RESULT
+           END-IF.
+           WRITE CMP-AUDIT-LINE FROM AUDIT-DETAIL-LINE.
