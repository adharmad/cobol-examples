@@ -0,0 +1,17 @@
+      * ABCDCOPY - record layout for CONFIG-FILE, the environment
+      * configuration table keyed by system/subsystem/sequence.
+      * shared by every program that opens CONFIG-FILE so the
+      * layout only has to change in one place.
+       01  ABCD-RECORD.
+           05  ABCD-KEY.
+               10  ABCD-SYSTEM-ID          PIC  X(03).
+               10  ABCD-SUBSYS-ID          PIC  X(04).
+               10  ABCD-SEQ-NR             PIC  9(05).
+           05  ABCD-ENVIRON-TYP            PIC  X(01).
+               88  ABCD-ENVIRON-PROD               VALUE 'P'.
+               88  ABCD-ENVIRON-TEST                VALUE 'T'.
+               88  ABCD-ENVIRON-DEV                 VALUE 'D'.
+               88  ABCD-ENVIRON-QA                  VALUE 'Q'.
+           05  ABCD-DESCRIPTION            PIC  X(30).
+           05  ABCD-LAST-UPD-DATE          PIC  9(08).
+           05  FILLER                      PIC  X(29).
