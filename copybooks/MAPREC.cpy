@@ -0,0 +1,13 @@
+      * MAPREC - record layout for MAPFILE, the DB2 partition queue
+      * map.  shared by every program that opens MAPFILE so the
+      * layout only has to change in one place.
+       01  TEST-MAP-RECORD.
+           05  FOO-RECORD-KEY.
+               10  FOO-MAPSET-NR           PIC  X(01).
+               10  FOO-DB2-TBL-NA          PIC  X(07).
+               10  FOO-DB2-XXX-KK-INST     PIC  9(02).
+           05  FOO-QUEUE-NRS-BY-DB2-PTN-NR.
+               10  FOO-QUEUE-NR            OCCURS 64 TIMES
+                   INDEXED BY FOO-QUEUE-NR-IDX
+                   PIC  X(01).
+               88  FOO-QUEUE-NR-UNUSED            VALUE HIGH-VALUES.
