@@ -0,0 +1,14 @@
+      * COMP4CHKP - paragraph text for the shared COMP-4/BINARY
+      * overlay validation.  callers MOVE their byte area into
+      * COMP4-CHK-RAW-BYTES, set COMP4-CHK-LEN to its length, and
+      * PERFORM VALIDATE-COMP4-OVERLAY before trusting the numeric
+      * value obtained through the REDEFINES
+       VALIDATE-COMP4-OVERLAY.
+           MOVE 'Y' TO COMP4-CHK-VALID-SW.
+           IF COMP4-CHK-RAW-BYTES(1:COMP4-CHK-LEN) = LOW-VALUES
+                   OR COMP4-CHK-RAW-BYTES(1:COMP4-CHK-LEN) = HIGH-VALUES
+                   OR COMP4-CHK-RAW-BYTES(1:COMP4-CHK-LEN) = SPACES
+               MOVE 'N' TO COMP4-CHK-VALID-SW
+               DISPLAY 'COMP4-OVERLAY-CHECK: BYTE AREA UNINITIALIZED '
+                   'OR CORRUPTED - NOT TRUSTING NUMERIC OVERLAY'
+           END-IF.
