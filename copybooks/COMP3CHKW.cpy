@@ -0,0 +1,21 @@
+      * COMP3CHKW - working-storage fields for the shared COMP-3/
+      * packed-decimal overlay validation in COMP3CHKP.  copy this
+      * into WORKING-STORAGE SECTION and COMP3CHKP into PROCEDURE
+      * DIVISION in any program that REDEFINES a byte area as a
+      * COMP-3 numeric field, so corrupted or uninitialized input is
+      * flagged before the overlay is trusted
+       01  COMP3-CHK-RAW-BYTES         PIC X(08).
+       01  COMP3-CHK-LEN               PIC 9(02) COMP.
+       01  COMP3-CHK-VALID-SW          PIC X(01).
+           88  COMP3-CHK-IS-VALID              VALUE 'Y'.
+
+      * working fields for the nibble-by-nibble packed-decimal check
+      * in COMP3CHKP - every nibble but the last byte's low nibble
+      * must be a BCD digit (0-9), and the last byte's low nibble
+      * must be a legal sign nibble instead of a digit
+       01  COMP3-CHK-IDX               PIC 9(02) COMP.
+       01  COMP3-CHK-WORK-BYTE         PIC X(01).
+       01  COMP3-CHK-BYTE-NUM REDEFINES COMP3-CHK-WORK-BYTE
+                                       USAGE BINARY-CHAR UNSIGNED.
+       01  COMP3-CHK-HIGH-NIBBLE       PIC 9(02) COMP.
+       01  COMP3-CHK-LOW-NIBBLE        PIC 9(02) COMP.
