@@ -0,0 +1,14 @@
+      * CLRRECW - working-storage fields for the shared record-clearing
+      * utility in CLRRECP.  copy this into WORKING-STORAGE SECTION and
+      * CLRRECP into PROCEDURE DIVISION in any program that needs to
+      * reset a record to spaces, LOW-VALUES, or zeros before use.
+      * callers set CLR-REC-MODE (or SET the matching 88), MOVE the
+      * target record's length to CLR-REC-LEN, PERFORM
+      * CLEAR-RECORD-BY-MODE, then MOVE CLR-REC-RAW-BYTES(1:len) TO
+      * the target record.
+       01  CLR-REC-RAW-BYTES            PIC X(80).
+       01  CLR-REC-LEN                  PIC 9(03) COMP.
+       01  CLR-REC-MODE                 PIC X(01) VALUE 'S'.
+           88  CLR-REC-SPACE-FILL               VALUE 'S'.
+           88  CLR-REC-LOW-VALUE-FILL           VALUE 'L'.
+           88  CLR-REC-ZERO-FILL                VALUE 'Z'.
