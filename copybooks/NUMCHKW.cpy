@@ -0,0 +1,10 @@
+      * NUMCHKW - working-storage fields for the shared unsigned-numeric
+      * byte validation check in NUMCHKP.  copy this into WORKING-STORAGE
+      * SECTION and NUMCHKP into PROCEDURE DIVISION in any program that
+      * REDEFINES a PIC X string as a numeric field (or vice versa) and
+      * needs to confirm the underlying bytes are legal unsigned-numeric
+      * digits before trusting a reinterpretation through the REDEFINES
+       01  NUM-CHK-RAW-BYTES            PIC X(18).
+       01  NUM-CHK-LEN                  PIC 9(02) COMP.
+       01  NUM-CHK-SW                   PIC X(01).
+           88  NUM-CHK-IS-VALID                 VALUE 'Y'.
