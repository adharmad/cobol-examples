@@ -0,0 +1,10 @@
+      * NUMCHKP - paragraph text for the shared unsigned-numeric byte
+      * validation check.  callers MOVE the candidate bytes into
+      * NUM-CHK-RAW-BYTES, set NUM-CHK-LEN to its length, and PERFORM
+      * VALIDATE-NUMERIC-BYTES before trusting a REDEFINES-based
+      * reinterpretation of those bytes as a numeric field.
+       VALIDATE-NUMERIC-BYTES.
+           MOVE 'N' TO NUM-CHK-SW.
+           IF NUM-CHK-RAW-BYTES(1:NUM-CHK-LEN) IS NUMERIC
+               MOVE 'Y' TO NUM-CHK-SW
+           END-IF.
