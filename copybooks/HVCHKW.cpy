@@ -0,0 +1,11 @@
+      * HVCHKW - working-storage fields for the shared "is this
+      * field actually HIGH-VALUES" sentinel check in HVCHKP.  copy
+      * this into WORKING-STORAGE SECTION and HVCHKP into PROCEDURE
+      * DIVISION in any program that needs to tell a genuine
+      * business value apart from an inherited HIGH-VALUES fill,
+      * instead of risking a false -1 comparison against a signed
+      * numeric field
+       01  HV-CHK-RAW-BYTES            PIC X(09).
+       01  HV-CHK-LEN                  PIC 9(02) COMP.
+       01  HV-CHK-SW                   PIC X(01).
+           88  HV-CHK-IS-HIGH-VALUES           VALUE 'Y'.
