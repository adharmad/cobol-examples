@@ -0,0 +1,11 @@
+      * LVCHKP - paragraph text for the shared LOW-VALUES numeric
+      * field sanitization check.  callers MOVE the numeric field's
+      * raw bytes into LV-CHK-RAW-BYTES, set LV-CHK-LEN to its
+      * length, and PERFORM SANITIZE-LOW-VALUES-NUMERIC before
+      * trusting the field in a COMPUTE or ADD.  LV-CHK-IS-CONTAMINATED
+      * tells the caller to zero-fill its own field
+       SANITIZE-LOW-VALUES-NUMERIC.
+           MOVE 'N' TO LV-CHK-SW.
+           IF LV-CHK-RAW-BYTES(1:LV-CHK-LEN) = LOW-VALUES
+               MOVE 'Y' TO LV-CHK-SW
+           END-IF.
