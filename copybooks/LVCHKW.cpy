@@ -0,0 +1,10 @@
+      * LVCHKW - working-storage fields for the shared LOW-VALUES
+      * numeric-field contamination check in LVCHKP.  copy this into
+      * WORKING-STORAGE SECTION and LVCHKP into PROCEDURE DIVISION in
+      * any program that needs to zero-fill a numeric field an
+      * upstream feed may have left populated with LOW-VALUES before
+      * a COMPUTE or ADD runs against it
+       01  LV-CHK-RAW-BYTES            PIC X(09).
+       01  LV-CHK-LEN                  PIC 9(02) COMP.
+       01  LV-CHK-SW                   PIC X(01).
+           88  LV-CHK-IS-CONTAMINATED          VALUE 'Y'.
