@@ -0,0 +1,10 @@
+      * HVCHKP - paragraph text for the shared HIGH-VALUES sentinel
+      * check.  callers MOVE their field's raw bytes into
+      * HV-CHK-RAW-BYTES, set HV-CHK-LEN to its length, and PERFORM
+      * CHECK-HIGH-VALUES-SENTINEL before trusting an arithmetic
+      * comparison against the field
+       CHECK-HIGH-VALUES-SENTINEL.
+           MOVE 'N' TO HV-CHK-SW.
+           IF HV-CHK-RAW-BYTES(1:HV-CHK-LEN) = HIGH-VALUES
+               MOVE 'Y' TO HV-CHK-SW
+           END-IF.
