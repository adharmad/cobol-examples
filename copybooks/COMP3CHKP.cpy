@@ -0,0 +1,51 @@
+      * COMP3CHKP - paragraph text for the shared COMP-3 overlay
+      * validation.  callers MOVE their byte area into
+      * COMP3-CHK-RAW-BYTES, set COMP3-CHK-LEN to its length, and
+      * PERFORM VALIDATE-COMP3-OVERLAY before trusting the numeric
+      * value obtained through the REDEFINES.  unlike the COMP-4/
+      * BINARY overlay check, a packed-decimal byte area has real
+      * internal structure to verify - every nibble but the last
+      * byte's low (sign) nibble must be a BCD digit 0-9, and the
+      * sign nibble itself must not be a digit - so this walks the
+      * byte area nibble by nibble instead of just checking for the
+      * LOW-VALUES/HIGH-VALUES/SPACES sentinel patterns
+       VALIDATE-COMP3-OVERLAY.
+           MOVE 'Y' TO COMP3-CHK-VALID-SW.
+           IF COMP3-CHK-LEN = 0
+               MOVE 'N' TO COMP3-CHK-VALID-SW
+           ELSE
+               MOVE 1 TO COMP3-CHK-IDX
+               PERFORM VALIDATE-COMP3-ONE-BYTE
+                   THRU VALIDATE-COMP3-ONE-BYTE-EXIT
+                   UNTIL COMP3-CHK-IDX > COMP3-CHK-LEN
+                       OR COMP3-CHK-VALID-SW = 'N'
+           END-IF.
+           IF COMP3-CHK-VALID-SW = 'N'
+               DISPLAY 'COMP3-OVERLAY-CHECK: BYTE AREA UNINITIALIZED '
+                   'OR CORRUPTED - NOT TRUSTING NUMERIC OVERLAY'
+           END-IF.
+
+      * checks one byte's two nibbles against the BCD-digit rule for
+      * its position, and steps COMP3-CHK-IDX to the next byte
+       VALIDATE-COMP3-ONE-BYTE.
+           MOVE COMP3-CHK-RAW-BYTES(COMP3-CHK-IDX:1)
+               TO COMP3-CHK-WORK-BYTE.
+           DIVIDE COMP3-CHK-BYTE-NUM BY 16
+               GIVING COMP3-CHK-HIGH-NIBBLE
+               REMAINDER COMP3-CHK-LOW-NIBBLE.
+
+           IF COMP3-CHK-IDX = COMP3-CHK-LEN
+               IF COMP3-CHK-HIGH-NIBBLE > 9
+                       OR COMP3-CHK-LOW-NIBBLE < 10
+                   MOVE 'N' TO COMP3-CHK-VALID-SW
+               END-IF
+           ELSE
+               IF COMP3-CHK-HIGH-NIBBLE > 9
+                       OR COMP3-CHK-LOW-NIBBLE > 9
+                   MOVE 'N' TO COMP3-CHK-VALID-SW
+               END-IF
+           END-IF.
+
+           ADD 1 TO COMP3-CHK-IDX.
+       VALIDATE-COMP3-ONE-BYTE-EXIT.
+           EXIT.
