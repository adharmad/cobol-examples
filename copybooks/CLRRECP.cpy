@@ -0,0 +1,14 @@
+      * CLRRECP - paragraph text for the shared record-clearing
+      * utility.  fills CLR-REC-RAW-BYTES(1:CLR-REC-LEN) per
+      * CLR-REC-MODE so every program clears working storage the
+      * same documented way instead of a hand-rolled INITIALIZE or
+      * MOVE SPACES/LOW-VALUES/ZEROS pattern of its own.
+       CLEAR-RECORD-BY-MODE.
+           EVALUATE TRUE
+               WHEN CLR-REC-LOW-VALUE-FILL
+                   MOVE LOW-VALUES TO CLR-REC-RAW-BYTES(1:CLR-REC-LEN)
+               WHEN CLR-REC-ZERO-FILL
+                   MOVE ZEROS TO CLR-REC-RAW-BYTES(1:CLR-REC-LEN)
+               WHEN OTHER
+                   MOVE SPACES TO CLR-REC-RAW-BYTES(1:CLR-REC-LEN)
+           END-EVALUATE.
