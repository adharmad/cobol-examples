@@ -0,0 +1,10 @@
+      * COMP4CHKW - working-storage fields for the shared COMP-4/
+      * BINARY overlay validation in COMP4CHKP.  copy this into
+      * WORKING-STORAGE SECTION and COMP4CHKP into PROCEDURE
+      * DIVISION in any program that REDEFINES a byte area as a
+      * COMP-4/BINARY numeric field, so corrupted or uninitialized
+      * input is flagged before the overlay is trusted
+       01  COMP4-CHK-RAW-BYTES         PIC X(08).
+       01  COMP4-CHK-LEN               PIC 9(02) COMP.
+       01  COMP4-CHK-VALID-SW          PIC X(01).
+           88  COMP4-CHK-IS-VALID              VALUE 'Y'.
